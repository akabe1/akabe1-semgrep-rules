@@ -0,0 +1,573 @@
+      *================================================================*
+      *  AUDRECON1                                                     *
+      *  Daily audit-reconciliation report.  Merges the MQ, OS, SQL,   *
+      *  and transaction audit logs into one chronological report so    *
+      *  the operator can answer "what happened today" without          *
+      *  checking four separate files.  All four logs share the same    *
+      *  AUDIT-RECORD layout (auditrec.cpy), so a classic balance-line   *
+      *  merge - always emit whichever open file has the lowest          *
+      *  AUDIT-TIMESTAMP next - is enough to interleave them without a   *
+      *  SORT step.                                                      *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *  2026-08-09 JHM   1000-INITIALIZE now displays a diagnostic and
+      *                   sets RC-WARNING when an input audit log fails
+      *                   to open, instead of silently treating it as
+      *                   an empty file.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDRECON1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MQ-AUDIT-FILE ASSIGN TO MQAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MQ-FILE-STATUS.
+
+           SELECT OS-AUDIT-FILE ASSIGN TO OSAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OS-FILE-STATUS.
+
+           SELECT SQL-AUDIT-FILE ASSIGN TO SQLAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SQ-FILE-STATUS.
+
+           SELECT TRANSACTION-AUDIT-FILE ASSIGN TO TXNAUD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TX-FILE-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO AUDRECON-REPORT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MQ-AUDIT-FILE.
+           COPY "auditrec.cpy"
+               REPLACING AUDIT-RECORD BY MQ-AUDIT-RECORD.
+
+       FD  OS-AUDIT-FILE.
+           COPY "auditrec.cpy"
+               REPLACING AUDIT-RECORD BY OS-AUDIT-RECORD.
+
+       FD  SQL-AUDIT-FILE.
+           COPY "auditrec.cpy"
+               REPLACING AUDIT-RECORD BY SQL-AUDIT-RECORD.
+
+       FD  TRANSACTION-AUDIT-FILE.
+           COPY "auditrec.cpy"
+               REPLACING AUDIT-RECORD BY TXN-AUDIT-RECORD.
+
+       FD  RECONCILIATION-REPORT.
+       01  REPORT-LINE                 PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  MQ-FILE-STATUS              PIC X(02).
+           88  MQ-STATUS-OK                  VALUE '00'.
+       77  OS-FILE-STATUS              PIC X(02).
+           88  OS-STATUS-OK                  VALUE '00'.
+       77  SQ-FILE-STATUS              PIC X(02).
+           88  SQ-STATUS-OK                  VALUE '00'.
+       77  TX-FILE-STATUS              PIC X(02).
+           88  TX-STATUS-OK                  VALUE '00'.
+       77  RPT-FILE-STATUS             PIC X(02).
+           88  RPT-STATUS-OK                 VALUE '00'.
+
+       77  WS-MQ-FILE-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-MQ-FILE-OPEN               VALUE 'Y'.
+       77  WS-OS-FILE-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-OS-FILE-OPEN               VALUE 'Y'.
+       77  WS-SQL-FILE-OPEN-SW         PIC X(01) VALUE 'N'.
+           88  WS-SQL-FILE-OPEN              VALUE 'Y'.
+       77  WS-TXN-FILE-OPEN-SW         PIC X(01) VALUE 'N'.
+           88  WS-TXN-FILE-OPEN              VALUE 'Y'.
+       77  WS-REPORT-OPEN-SW           PIC X(01) VALUE 'N'.
+           88  WS-REPORT-OPEN                 VALUE 'Y'.
+
+       77  WS-MQ-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-MQ-AT-EOF                  VALUE 'Y'.
+       77  WS-OS-EOF-SW                PIC X(01) VALUE 'N'.
+           88  WS-OS-AT-EOF                  VALUE 'Y'.
+       77  WS-SQL-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-SQL-AT-EOF                 VALUE 'Y'.
+       77  WS-TXN-EOF-SW               PIC X(01) VALUE 'N'.
+           88  WS-TXN-AT-EOF                 VALUE 'Y'.
+
+       77  WS-LOW-SOURCE                PIC X(04).
+           88  WS-LOW-IS-MQ                  VALUE 'MQ  '.
+           88  WS-LOW-IS-OS                  VALUE 'OS  '.
+           88  WS-LOW-IS-SQL                 VALUE 'SQL '.
+           88  WS-LOW-IS-TXN                 VALUE 'TXN '.
+           88  WS-LOW-NONE                   VALUE SPACES.
+       77  WS-LOW-TIMESTAMP             PIC 9(14).
+
+       77  WS-RUN-DATE                  PIC 9(08).
+       77  WS-TODAY-LOW-TS              PIC 9(14).
+       77  WS-TODAY-HIGH-TS             PIC 9(14).
+       77  WS-LINE-COUNT                PIC 9(02) COMP-3 VALUE 0.
+       77  WS-PAGE-NUMBER                PIC 9(04) COMP-3 VALUE 0.
+       77  WS-LINES-PER-PAGE             PIC 9(02) VALUE 60.
+
+       77  WS-MQ-RECORD-COUNT            PIC 9(07) COMP-3 VALUE 0.
+       77  WS-OS-RECORD-COUNT            PIC 9(07) COMP-3 VALUE 0.
+       77  WS-SQL-RECORD-COUNT           PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TXN-RECORD-COUNT           PIC 9(07) COMP-3 VALUE 0.
+       77  WS-FAILURE-COUNT              PIC 9(07) COMP-3 VALUE 0.
+       77  WS-REJECTED-COUNT             PIC 9(07) COMP-3 VALUE 0.
+       77  WS-TOTAL-RECORD-COUNT         PIC 9(07) COMP-3 VALUE 0.
+
+       77  WS-CHECK-TIMESTAMP            PIC 9(14).
+       77  WS-IN-RANGE-SW                PIC X(01) VALUE 'N'.
+           88  WS-TIMESTAMP-IN-RANGE          VALUE 'Y'.
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(30) VALUE
+               "DAILY AUDIT RECONCILIATION".
+           05  FILLER                  PIC X(10) VALUE "PAGE ".
+           05  WS-HDR-PAGE-NO          PIC ZZZ9.
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(12) VALUE "RUN DATE : ".
+           05  WS-HDR-RUN-DATE         PIC 9(08).
+       01  WS-REPORT-HEADER-3.
+           05  FILLER                  PIC X(15) VALUE "TIMESTAMP".
+           05  FILLER                  PIC X(08) VALUE "CHANNEL".
+           05  FILLER                  PIC X(12) VALUE "OPERATOR".
+           05  FILLER                  PIC X(10) VALUE "PROGRAM".
+           05  FILLER                  PIC X(06) VALUE "RSLT".
+           05  FILLER                  PIC X(30) VALUE "ACTION".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-TIMESTAMP        PIC 9(14).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-CHANNEL          PIC X(04).
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  WS-DTL-OPERATOR         PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-PROGRAM          PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  WS-DTL-RESULT           PIC X(01).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-DTL-ACTION           PIC X(60).
+
+       01  WS-TRAILER-LINE-1.
+           05  FILLER                  PIC X(20) VALUE "MQ  RECORDS:".
+           05  WS-TRL-MQ-COUNT         PIC ZZZ,ZZ9.
+       01  WS-TRAILER-LINE-2.
+           05  FILLER                  PIC X(20) VALUE "OS  RECORDS:".
+           05  WS-TRL-OS-COUNT         PIC ZZZ,ZZ9.
+       01  WS-TRAILER-LINE-3.
+           05  FILLER                  PIC X(20) VALUE "SQL RECORDS:".
+           05  WS-TRL-SQL-COUNT        PIC ZZZ,ZZ9.
+       01  WS-TRAILER-LINE-4.
+           05  FILLER                  PIC X(20) VALUE "TXN RECORDS:".
+           05  WS-TRL-TXN-COUNT        PIC ZZZ,ZZ9.
+       01  WS-TRAILER-LINE-5.
+           05  FILLER                  PIC X(20) VALUE "TOTAL RECORDS:".
+           05  WS-TRL-TOTAL-COUNT      PIC ZZZ,ZZ9.
+       01  WS-TRAILER-LINE-6.
+           05  FILLER                  PIC X(20) VALUE "FAILURES:".
+           05  WS-TRL-FAILURE-COUNT    PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(04) VALUE SPACES.
+           05  FILLER                  PIC X(11) VALUE "REJECTIONS:".
+           05  WS-TRL-REJECTED-COUNT   PIC ZZZ,ZZ9.
+
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-MERGE-AUDIT-RECORDS THRU 2000-EXIT
+               UNTIL WS-MQ-AT-EOF AND WS-OS-AT-EOF
+                 AND WS-SQL-AT-EOF AND WS-TXN-AT-EOF
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - open every log, prime the first record    *
+      *    from each, and print the report headers                    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-LOW-TS = WS-RUN-DATE * 1000000
+           COMPUTE WS-TODAY-HIGH-TS = WS-RUN-DATE * 1000000 + 235959
+
+           OPEN INPUT MQ-AUDIT-FILE
+           IF MQ-STATUS-OK
+               SET WS-MQ-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "AUDRECON1: MQ-AUDIT-FILE OPEN FAILED "
+                       MQ-FILE-STATUS
+               MOVE RC-WARNING TO RETURN-CODE
+               SET WS-MQ-AT-EOF TO TRUE
+           END-IF
+
+           OPEN INPUT OS-AUDIT-FILE
+           IF OS-STATUS-OK
+               SET WS-OS-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "AUDRECON1: OS-AUDIT-FILE OPEN FAILED "
+                       OS-FILE-STATUS
+               MOVE RC-WARNING TO RETURN-CODE
+               SET WS-OS-AT-EOF TO TRUE
+           END-IF
+
+           OPEN INPUT SQL-AUDIT-FILE
+           IF SQ-STATUS-OK
+               SET WS-SQL-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "AUDRECON1: SQL-AUDIT-FILE OPEN FAILED "
+                       SQ-FILE-STATUS
+               MOVE RC-WARNING TO RETURN-CODE
+               SET WS-SQL-AT-EOF TO TRUE
+           END-IF
+
+           OPEN INPUT TRANSACTION-AUDIT-FILE
+           IF TX-STATUS-OK
+               SET WS-TXN-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "AUDRECON1: TRANSACTION-AUDIT-FILE OPEN FAILED "
+                       TX-FILE-STATUS
+               MOVE RC-WARNING TO RETURN-CODE
+               SET WS-TXN-AT-EOF TO TRUE
+           END-IF
+
+           OPEN OUTPUT RECONCILIATION-REPORT
+           IF RPT-STATUS-OK
+               SET WS-REPORT-OPEN TO TRUE
+           ELSE
+               DISPLAY "AUDRECON1: RECONCILIATION-REPORT OPEN FAILED "
+                       RPT-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-MQ-AT-EOF TO TRUE
+               SET WS-OS-AT-EOF TO TRUE
+               SET WS-SQL-AT-EOF TO TRUE
+               SET WS-TXN-AT-EOF TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           IF WS-MQ-FILE-OPEN
+               PERFORM 1100-READ-MQ THRU 1100-EXIT
+           END-IF
+           IF WS-OS-FILE-OPEN
+               PERFORM 1200-READ-OS THRU 1200-EXIT
+           END-IF
+           IF WS-SQL-FILE-OPEN
+               PERFORM 1300-READ-SQL THRU 1300-EXIT
+           END-IF
+           IF WS-TXN-FILE-OPEN
+               PERFORM 1400-READ-TXN THRU 1400-EXIT
+           END-IF
+
+           PERFORM 1500-WRITE-HEADERS THRU 1500-EXIT.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-READ-MQ.
+           READ MQ-AUDIT-FILE
+               AT END SET WS-MQ-AT-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1200-READ-OS.
+           READ OS-AUDIT-FILE
+               AT END SET WS-OS-AT-EOF TO TRUE
+           END-READ.
+       1200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1300-READ-SQL.
+           READ SQL-AUDIT-FILE
+               AT END SET WS-SQL-AT-EOF TO TRUE
+           END-READ.
+       1300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1400-READ-TXN.
+           READ TRANSACTION-AUDIT-FILE
+               AT END SET WS-TXN-AT-EOF TO TRUE
+           END-READ.
+       1400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1500-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+       1500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-MERGE-AUDIT-RECORDS - pick the not-yet-exhausted file   *
+      *    with the earliest AUDIT-TIMESTAMP and print it next          *
+      *----------------------------------------------------------------*
+       2000-MERGE-AUDIT-RECORDS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1500-WRITE-HEADERS THRU 1500-EXIT
+           END-IF
+
+           PERFORM 2100-FIND-LOWEST-TIMESTAMP THRU 2100-EXIT
+
+           EVALUATE TRUE
+               WHEN WS-LOW-IS-MQ
+                   PERFORM 2200-EMIT-MQ THRU 2200-EXIT
+               WHEN WS-LOW-IS-OS
+                   PERFORM 2300-EMIT-OS THRU 2300-EXIT
+               WHEN WS-LOW-IS-SQL
+                   PERFORM 2400-EMIT-SQL THRU 2400-EXIT
+               WHEN WS-LOW-IS-TXN
+                   PERFORM 2500-EMIT-TXN THRU 2500-EXIT
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-FIND-LOWEST-TIMESTAMP.
+           MOVE SPACES TO WS-LOW-SOURCE
+           MOVE HIGH-VALUES TO WS-LOW-TIMESTAMP
+
+           IF NOT WS-MQ-AT-EOF
+              AND AUDIT-TIMESTAMP IN MQ-AUDIT-RECORD < WS-LOW-TIMESTAMP
+               MOVE AUDIT-TIMESTAMP IN MQ-AUDIT-RECORD
+                   TO WS-LOW-TIMESTAMP
+               SET WS-LOW-IS-MQ TO TRUE
+           END-IF
+
+           IF NOT WS-OS-AT-EOF
+              AND AUDIT-TIMESTAMP IN OS-AUDIT-RECORD < WS-LOW-TIMESTAMP
+               MOVE AUDIT-TIMESTAMP IN OS-AUDIT-RECORD
+                   TO WS-LOW-TIMESTAMP
+               SET WS-LOW-IS-OS TO TRUE
+           END-IF
+
+           IF NOT WS-SQL-AT-EOF
+              AND AUDIT-TIMESTAMP IN SQL-AUDIT-RECORD < WS-LOW-TIMESTAMP
+               MOVE AUDIT-TIMESTAMP IN SQL-AUDIT-RECORD
+                   TO WS-LOW-TIMESTAMP
+               SET WS-LOW-IS-SQL TO TRUE
+           END-IF
+
+           IF NOT WS-TXN-AT-EOF
+              AND AUDIT-TIMESTAMP IN TXN-AUDIT-RECORD < WS-LOW-TIMESTAMP
+               MOVE AUDIT-TIMESTAMP IN TXN-AUDIT-RECORD
+                   TO WS-LOW-TIMESTAMP
+               SET WS-LOW-IS-TXN TO TRUE
+           END-IF.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-EMIT-MQ.
+           MOVE AUDIT-TIMESTAMP IN MQ-AUDIT-RECORD TO WS-CHECK-TIMESTAMP
+           PERFORM 2650-CHECK-DATE-RANGE THRU 2650-EXIT
+           IF WS-TIMESTAMP-IN-RANGE
+               PERFORM 2600-BUILD-DETAIL-LINE THRU 2600-EXIT
+               ADD 1 TO WS-MQ-RECORD-COUNT
+           END-IF
+           PERFORM 1100-READ-MQ THRU 1100-EXIT.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2300-EMIT-OS.
+           MOVE AUDIT-TIMESTAMP IN OS-AUDIT-RECORD
+               TO WS-CHECK-TIMESTAMP
+           PERFORM 2650-CHECK-DATE-RANGE THRU 2650-EXIT
+           IF WS-TIMESTAMP-IN-RANGE
+               MOVE AUDIT-TIMESTAMP IN OS-AUDIT-RECORD
+                   TO WS-DTL-TIMESTAMP
+               MOVE AUDIT-CHANNEL IN OS-AUDIT-RECORD TO WS-DTL-CHANNEL
+               MOVE AUDIT-OPERATOR-ID IN OS-AUDIT-RECORD
+                   TO WS-DTL-OPERATOR
+               MOVE AUDIT-PROGRAM-ID IN OS-AUDIT-RECORD
+                   TO WS-DTL-PROGRAM
+               MOVE AUDIT-RESULT IN OS-AUDIT-RECORD TO WS-DTL-RESULT
+               MOVE AUDIT-ACTION IN OS-AUDIT-RECORD(1:60)
+                   TO WS-DTL-ACTION
+               PERFORM 2700-WRITE-DETAIL-LINE THRU 2700-EXIT
+               IF AUDIT-RESULT-FAILURE IN OS-AUDIT-RECORD
+                   ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+               IF AUDIT-RESULT-REJECTED IN OS-AUDIT-RECORD
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+               ADD 1 TO WS-OS-RECORD-COUNT
+           END-IF
+           PERFORM 1200-READ-OS THRU 1200-EXIT.
+       2300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2400-EMIT-SQL.
+           MOVE AUDIT-TIMESTAMP IN SQL-AUDIT-RECORD
+               TO WS-CHECK-TIMESTAMP
+           PERFORM 2650-CHECK-DATE-RANGE THRU 2650-EXIT
+           IF WS-TIMESTAMP-IN-RANGE
+               MOVE AUDIT-TIMESTAMP IN SQL-AUDIT-RECORD
+                   TO WS-DTL-TIMESTAMP
+               MOVE AUDIT-CHANNEL IN SQL-AUDIT-RECORD TO WS-DTL-CHANNEL
+               MOVE AUDIT-OPERATOR-ID IN SQL-AUDIT-RECORD
+                   TO WS-DTL-OPERATOR
+               MOVE AUDIT-PROGRAM-ID IN SQL-AUDIT-RECORD
+                   TO WS-DTL-PROGRAM
+               MOVE AUDIT-RESULT IN SQL-AUDIT-RECORD TO WS-DTL-RESULT
+               MOVE AUDIT-ACTION IN SQL-AUDIT-RECORD(1:60)
+                   TO WS-DTL-ACTION
+               PERFORM 2700-WRITE-DETAIL-LINE THRU 2700-EXIT
+               IF AUDIT-RESULT-FAILURE IN SQL-AUDIT-RECORD
+                   ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+               IF AUDIT-RESULT-REJECTED IN SQL-AUDIT-RECORD
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+               ADD 1 TO WS-SQL-RECORD-COUNT
+           END-IF
+           PERFORM 1300-READ-SQL THRU 1300-EXIT.
+       2400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2500-EMIT-TXN.
+           MOVE AUDIT-TIMESTAMP IN TXN-AUDIT-RECORD
+               TO WS-CHECK-TIMESTAMP
+           PERFORM 2650-CHECK-DATE-RANGE THRU 2650-EXIT
+           IF WS-TIMESTAMP-IN-RANGE
+               MOVE AUDIT-TIMESTAMP IN TXN-AUDIT-RECORD
+                   TO WS-DTL-TIMESTAMP
+               MOVE AUDIT-CHANNEL IN TXN-AUDIT-RECORD TO WS-DTL-CHANNEL
+               MOVE AUDIT-OPERATOR-ID IN TXN-AUDIT-RECORD
+                   TO WS-DTL-OPERATOR
+               MOVE AUDIT-PROGRAM-ID IN TXN-AUDIT-RECORD
+                   TO WS-DTL-PROGRAM
+               MOVE AUDIT-RESULT IN TXN-AUDIT-RECORD TO WS-DTL-RESULT
+               MOVE AUDIT-ACTION IN TXN-AUDIT-RECORD(1:60)
+                   TO WS-DTL-ACTION
+               PERFORM 2700-WRITE-DETAIL-LINE THRU 2700-EXIT
+               IF AUDIT-RESULT-FAILURE IN TXN-AUDIT-RECORD
+                   ADD 1 TO WS-FAILURE-COUNT
+               END-IF
+               IF AUDIT-RESULT-REJECTED IN TXN-AUDIT-RECORD
+                   ADD 1 TO WS-REJECTED-COUNT
+               END-IF
+               ADD 1 TO WS-TXN-RECORD-COUNT
+           END-IF
+           PERFORM 1400-READ-TXN THRU 1400-EXIT.
+       2500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2600-BUILD-DETAIL-LINE - MQ variant, called out separately  *
+      *    so the EVALUATE above reads as one line per channel         *
+      *----------------------------------------------------------------*
+       2600-BUILD-DETAIL-LINE.
+           MOVE AUDIT-TIMESTAMP IN MQ-AUDIT-RECORD TO WS-DTL-TIMESTAMP
+           MOVE AUDIT-CHANNEL IN MQ-AUDIT-RECORD TO WS-DTL-CHANNEL
+           MOVE AUDIT-OPERATOR-ID IN MQ-AUDIT-RECORD TO WS-DTL-OPERATOR
+           MOVE AUDIT-PROGRAM-ID IN MQ-AUDIT-RECORD TO WS-DTL-PROGRAM
+           MOVE AUDIT-RESULT IN MQ-AUDIT-RECORD TO WS-DTL-RESULT
+           MOVE AUDIT-ACTION IN MQ-AUDIT-RECORD(1:60) TO WS-DTL-ACTION
+           PERFORM 2700-WRITE-DETAIL-LINE THRU 2700-EXIT
+           IF AUDIT-RESULT-FAILURE IN MQ-AUDIT-RECORD
+               ADD 1 TO WS-FAILURE-COUNT
+           END-IF
+           IF AUDIT-RESULT-REJECTED IN MQ-AUDIT-RECORD
+               ADD 1 TO WS-REJECTED-COUNT
+           END-IF.
+       2600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2650-CHECK-DATE-RANGE - only today's records make the       *
+      *    report; the logs are append-only across every run, so       *
+      *    without this every day's report would repeat yesterday's    *
+      *    entries                                                     *
+      *----------------------------------------------------------------*
+       2650-CHECK-DATE-RANGE.
+           MOVE 'N' TO WS-IN-RANGE-SW
+           IF WS-CHECK-TIMESTAMP >= WS-TODAY-LOW-TS
+              AND WS-CHECK-TIMESTAMP <= WS-TODAY-HIGH-TS
+               SET WS-TIMESTAMP-IN-RANGE TO TRUE
+           END-IF.
+       2650-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2700-WRITE-DETAIL-LINE.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-TOTAL-RECORD-COUNT.
+       2700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-WRITE-TRAILER - control totals by channel              *
+      *----------------------------------------------------------------*
+       3000-WRITE-TRAILER.
+           IF NOT WS-REPORT-OPEN
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-MQ-RECORD-COUNT TO WS-TRL-MQ-COUNT
+           MOVE WS-TRAILER-LINE-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-OS-RECORD-COUNT TO WS-TRL-OS-COUNT
+           MOVE WS-TRAILER-LINE-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-SQL-RECORD-COUNT TO WS-TRL-SQL-COUNT
+           MOVE WS-TRAILER-LINE-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TXN-RECORD-COUNT TO WS-TRL-TXN-COUNT
+           MOVE WS-TRAILER-LINE-4 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-TOTAL-RECORD-COUNT TO WS-TRL-TOTAL-COUNT
+           MOVE WS-TRAILER-LINE-5 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-FAILURE-COUNT TO WS-TRL-FAILURE-COUNT
+           MOVE WS-REJECTED-COUNT TO WS-TRL-REJECTED-COUNT
+           MOVE WS-TRAILER-LINE-6 TO REPORT-LINE
+           WRITE REPORT-LINE.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-MQ-FILE-OPEN
+               CLOSE MQ-AUDIT-FILE
+           END-IF
+           IF WS-OS-FILE-OPEN
+               CLOSE OS-AUDIT-FILE
+           END-IF
+           IF WS-SQL-FILE-OPEN
+               CLOSE SQL-AUDIT-FILE
+           END-IF
+           IF WS-TXN-FILE-OPEN
+               CLOSE TRANSACTION-AUDIT-FILE
+           END-IF
+           IF WS-REPORT-OPEN
+               CLOSE RECONCILIATION-REPORT
+           END-IF.
+       9000-EXIT.
+           EXIT.
