@@ -0,0 +1,215 @@
+      *================================================================*
+      *  CUSTRPT1                                                      *
+      *  Sequential extract/print of CUSTOMER-FILE.  Produces a        *
+      *  page-formatted report with headers, a page break every 60     *
+      *  detail lines, and a control-total trailer (record count and   *
+      *  balance total) so the shop has an auditable paper trail of    *
+      *  what is on CUSTOMER-FILE each night.                          *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version - first program to read
+      *                   CUSTOMER-FILE end to end.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRPT1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO CUSTOMER-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS CF-FILE-STATUS.
+
+           SELECT CUSTOMER-REPORT ASSIGN TO CUSTOMER-REPORT-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RPT-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY "custrec.cpy".
+
+       FD  CUSTOMER-REPORT.
+       01  REPORT-LINE                 PIC X(132).
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  CF-FILE-STATUS              PIC X(02).
+           88  CF-STATUS-OK                   VALUE '00'.
+           88  CF-STATUS-EOF                  VALUE '10'.
+       77  RPT-FILE-STATUS             PIC X(02).
+           88  RPT-STATUS-OK                  VALUE '00'.
+       77  WS-CUSTOMER-FILE-OPEN-SW    PIC X(01) VALUE 'N'.
+           88  WS-CUSTOMER-FILE-OPEN         VALUE 'Y'.
+       77  WS-REPORT-OPEN-SW           PIC X(01) VALUE 'N'.
+           88  WS-REPORT-OPEN                VALUE 'Y'.
+       77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                VALUE 'Y'.
+       77  WS-LINE-COUNT               PIC 9(02) COMP-3 VALUE 0.
+       77  WS-PAGE-NUMBER              PIC 9(04) COMP-3 VALUE 0.
+       77  WS-LINES-PER-PAGE           PIC 9(02) VALUE 60.
+       77  WS-RECORD-COUNT             PIC 9(07) COMP-3 VALUE 0.
+       77  WS-BALANCE-TOTAL            PIC S9(09)V99 COMP-3 VALUE 0.
+       77  WS-RUN-DATE                 PIC 9(08).
+       COPY "retcode.cpy".
+
+       01  WS-REPORT-HEADER-1.
+           05  FILLER                  PIC X(30) VALUE
+               "CUSTOMER MASTER FILE LISTING".
+           05  FILLER                  PIC X(10) VALUE "PAGE ".
+           05  WS-HDR-PAGE-NO          PIC ZZZ9.
+       01  WS-REPORT-HEADER-2.
+           05  FILLER                  PIC X(12) VALUE "RUN DATE : ".
+           05  WS-HDR-RUN-DATE         PIC 9(08).
+       01  WS-REPORT-HEADER-3.
+           05  FILLER                  PIC X(08) VALUE "CUST ID".
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(30) VALUE "CUSTOMER NAME".
+           05  FILLER                  PIC X(04) VALUE "STAT".
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  FILLER                  PIC X(15) VALUE "BALANCE".
+
+       01  WS-DETAIL-LINE.
+           05  WS-DTL-CUST-ID          PIC X(06).
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  WS-DTL-CUST-NAME        PIC X(30).
+           05  FILLER                  PIC X(01) VALUE SPACES.
+           05  WS-DTL-CUST-STATUS      PIC X(04).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WS-DTL-CUST-BALANCE     PIC Z,ZZZ,ZZ9.99-.
+
+       01  WS-TRAILER-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "TOTAL RECORDS READ:".
+           05  WS-TRL-RECORD-COUNT     PIC ZZZ,ZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  FILLER                  PIC X(16) VALUE
+               "TOTAL BALANCE: ".
+           05  WS-TRL-BALANCE-TOTAL    PIC Z,ZZZ,ZZZ,ZZ9.99-.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PROCESS-CUSTOMERS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           OPEN INPUT CUSTOMER-FILE
+           IF CF-STATUS-OK
+               SET WS-CUSTOMER-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "CUSTRPT1: CUSTOMER-FILE OPEN FAILED, STATUS "
+                       CF-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT CUSTOMER-REPORT
+           IF RPT-STATUS-OK
+               SET WS-REPORT-OPEN TO TRUE
+           ELSE
+               DISPLAY "CUSTRPT1: CUSTOMER-REPORT OPEN FAILED, STATUS "
+                       RPT-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           READ CUSTOMER-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM 1100-WRITE-HEADERS THRU 1100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-WRITE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO WS-HDR-PAGE-NO
+           MOVE WS-RUN-DATE TO WS-HDR-RUN-DATE
+           MOVE WS-REPORT-HEADER-1 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-2 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-REPORT-HEADER-3 TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 0 TO WS-LINE-COUNT.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-CUSTOMERS - one detail line per customer       *
+      *----------------------------------------------------------------*
+       2000-PROCESS-CUSTOMERS.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-HEADERS THRU 1100-EXIT
+           END-IF
+
+           MOVE CUST-ID TO WS-DTL-CUST-ID
+           MOVE CUST-NAME TO WS-DTL-CUST-NAME
+           MOVE CUST-STATUS TO WS-DTL-CUST-STATUS
+           MOVE CUST-BALANCE TO WS-DTL-CUST-BALANCE
+           MOVE WS-DETAIL-LINE TO REPORT-LINE
+           WRITE REPORT-LINE
+           ADD 1 TO WS-LINE-COUNT
+           ADD 1 TO WS-RECORD-COUNT
+           ADD CUST-BALANCE TO WS-BALANCE-TOTAL
+
+           READ CUSTOMER-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-WRITE-TRAILER - control totals                         *
+      *----------------------------------------------------------------*
+       3000-WRITE-TRAILER.
+           IF NOT WS-REPORT-OPEN
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE WS-RECORD-COUNT TO WS-TRL-RECORD-COUNT
+           MOVE WS-BALANCE-TOTAL TO WS-TRL-BALANCE-TOTAL
+           MOVE WS-TRAILER-LINE TO REPORT-LINE
+           WRITE REPORT-LINE.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close files, set final RETURN-CODE        *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-CUSTOMER-FILE-OPEN
+               CLOSE CUSTOMER-FILE
+           END-IF
+           IF WS-REPORT-OPEN
+               CLOSE CUSTOMER-REPORT
+           END-IF.
+       9000-EXIT.
+           EXIT.
