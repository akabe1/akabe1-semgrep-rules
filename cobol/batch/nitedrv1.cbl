@@ -0,0 +1,204 @@
+      *================================================================*
+      *  NITEDRV1                                                      *
+      *  Consolidated nightly driver.  Runs the shop's batch programs  *
+      *  in a fixed sequence by dynamic CALL and appends one row to    *
+      *  NIGHT-CHECKPOINT-FILE as each step finishes clean.  If the     *
+      *  run is restarted after an abend, 1100-READ-CHECKPOINTS finds   *
+      *  the highest completed step already on the checkpoint file and  *
+      *  2000-RUN-STEPS skips straight past it instead of reprocessing  *
+      *  steps that already posted their output.                        *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *  2026-08-09 JHM   Added AUDRECON1 as the fifth (last) step and
+      *                   widened STEP-PROGRAM-ID/WS-CALLED-PROGRAM and
+      *                   NITCHK-STEP-NAME from eight to nine characters
+      *                   to carry its program id without truncation.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NITEDRV1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NIGHT-CHECKPOINT-FILE ASSIGN TO NITCHK-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS NC-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NIGHT-CHECKPOINT-FILE.
+           COPY "nitchk.cpy".
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    STEP-TABLE - the nightly cycle, in run order                *
+      *----------------------------------------------------------------*
+      *    OSCMDIN1 and MQCMDIN1 are not carried in this table - both    *
+      *    are operator-driven, PIN-validated command processors that   *
+      *    expect a populated USER-INPUT (username/PIN/filepath) on     *
+      *    entry, and the nightly cycle has no operator present to      *
+      *    supply one.  They run under their own operator-initiated     *
+      *    job, not under this unattended driver.                       *
+      *                                                                 *
+      *    BOFTEST1 and SQLITST1 are not carried here either - both     *
+      *    are interactive training/ad hoc tools that ACCEPT operator   *
+      *    input (ids, search patterns, terminal id) with no input      *
+      *    source in an unattended run, which would hang this step on   *
+      *    the console.  They run under their own operator-initiated    *
+      *    job, the same as OSCMDIN1/MQCMDIN1 above.                    *
+      *                                                                 *
+      *    AUDRECON1 is carried as the last step - it reconciles the    *
+      *    MQ/OS/SQL/transaction audit logs for the day and needs the   *
+      *    steps above it (ERRHAND1, TXNAUD1) to have written their     *
+      *    audit records first.  It has no operator ACCEPT, so it is    *
+      *    unattended the same as the other steps in this table.        *
+       01  STEP-TABLE.
+           05  FILLER PIC X(11) VALUE '01CUSTRPT1 '.
+           05  FILLER PIC X(11) VALUE '02ERRHAND1 '.
+           05  FILLER PIC X(11) VALUE '03TXNAUD1  '.
+           05  FILLER PIC X(11) VALUE '04ERRPURG1 '.
+           05  FILLER PIC X(11) VALUE '05AUDRECON1'.
+       01  FILLER REDEFINES STEP-TABLE.
+           05  STEP-TABLE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY STEP-IDX.
+               10  STEP-NUMBER              PIC 9(02).
+               10  STEP-PROGRAM-ID          PIC X(09).
+       77  WS-STEP-COUNT                PIC 9(02) COMP-3 VALUE 5.
+
+       77  NC-FILE-STATUS               PIC X(02).
+           88  NC-STATUS-OK                   VALUE '00'.
+       77  WS-CHECKPOINT-FILE-OPEN-SW   PIC X(01) VALUE 'N'.
+           88  WS-CHECKPOINT-FILE-OPEN        VALUE 'Y'.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                 VALUE 'Y'.
+
+       77  WS-HIGHEST-COMPLETED-STEP    PIC 9(02) COMP-3 VALUE 0.
+       77  WS-ABORT-SW                  PIC X(01) VALUE 'N'.
+           88  WS-ABORTED                     VALUE 'Y'.
+       77  WS-CALLED-PROGRAM            PIC X(09).
+       77  WS-TIMESTAMP                 PIC 9(14).
+
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-RUN-STEPS THRU 2000-EXIT
+               VARYING STEP-IDX FROM 1 BY 1
+               UNTIL STEP-IDX > WS-STEP-COUNT
+                  OR WS-ABORTED
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - find the restart point, open for append   *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           PERFORM 1100-READ-CHECKPOINTS THRU 1100-EXIT
+
+           OPEN EXTEND NIGHT-CHECKPOINT-FILE
+           IF NC-STATUS-OK
+               SET WS-CHECKPOINT-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "NITEDRV1: CHECKPOINT FILE OPEN FAILED "
+                       NC-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-ABORTED TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    1100-READ-CHECKPOINTS - prior run's progress, if any        *
+      *----------------------------------------------------------------*
+       1100-READ-CHECKPOINTS.
+           OPEN INPUT NIGHT-CHECKPOINT-FILE
+           IF NOT NC-STATUS-OK
+               GO TO 1100-EXIT
+           END-IF
+
+           READ NIGHT-CHECKPOINT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ
+
+           PERFORM 1110-APPLY-CHECKPOINT THRU 1110-EXIT
+               UNTIL WS-END-OF-FILE
+
+           CLOSE NIGHT-CHECKPOINT-FILE.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1110-APPLY-CHECKPOINT.
+           IF NITCHK-COMPLETE
+              AND NITCHK-STEP-NUMBER > WS-HIGHEST-COMPLETED-STEP
+               MOVE NITCHK-STEP-NUMBER TO WS-HIGHEST-COMPLETED-STEP
+           END-IF
+
+           READ NIGHT-CHECKPOINT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1110-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-RUN-STEPS - one table entry per PERFORM VARYING pass   *
+      *----------------------------------------------------------------*
+       2000-RUN-STEPS.
+           IF STEP-NUMBER(STEP-IDX) > WS-HIGHEST-COMPLETED-STEP
+               PERFORM 2100-EXECUTE-STEP THRU 2100-EXIT
+           ELSE
+               DISPLAY "NITEDRV1: STEP " STEP-NUMBER(STEP-IDX)
+                       " ALREADY COMPLETE, SKIPPING"
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-EXECUTE-STEP.
+           MOVE STEP-PROGRAM-ID(STEP-IDX) TO WS-CALLED-PROGRAM
+           DISPLAY "NITEDRV1: STARTING STEP " STEP-NUMBER(STEP-IDX)
+                   " " WS-CALLED-PROGRAM
+           CALL WS-CALLED-PROGRAM
+
+           IF RETURN-CODE >= RC-ABEND-WORTHY
+               DISPLAY "NITEDRV1: STEP " STEP-NUMBER(STEP-IDX)
+                       " FAILED, RETURN-CODE " RETURN-CODE
+               SET WS-ABORTED TO TRUE
+               GO TO 2100-EXIT
+           END-IF
+
+           PERFORM 2200-WRITE-CHECKPOINT THRU 2200-EXIT.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2200-WRITE-CHECKPOINT.
+           MOVE STEP-NUMBER(STEP-IDX) TO NITCHK-STEP-NUMBER
+           MOVE WS-CALLED-PROGRAM TO NITCHK-STEP-NAME
+           SET NITCHK-COMPLETE TO TRUE
+           MOVE WS-TIMESTAMP TO NITCHK-TIMESTAMP
+           WRITE NIGHT-CHECKPOINT-RECORD.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB                                             *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-CHECKPOINT-FILE-OPEN
+               CLOSE NIGHT-CHECKPOINT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
