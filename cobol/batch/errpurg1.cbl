@@ -0,0 +1,201 @@
+      *================================================================*
+      *  ERRPURG1                                                      *
+      *  Retention/purge pass over ERROR-AUDIT-FILE.  Every record      *
+      *  older than WS-RETENTION-DAYS (counted back from the run date)  *
+      *  is archived to ERROR-AUDIT-HISTORY instead of being dropped;   *
+      *  everything still inside the window is copied forward to        *
+      *  ERROR-AUDIT-RETAIN.  The scheduler step that follows this one  *
+      *  is responsible for putting ERROR-AUDIT-RETAIN back in place    *
+      *  of ERROR-AUDIT-FILE once this step completes clean - that      *
+      *  swap is a dataset-management action, not something this       *
+      *  program does to its own input file.  ERROR-AUDIT-HISTORY is    *
+      *  opened EXTEND so every run's archived rows accumulate onto     *
+      *  the same history file rather than overwriting the last run's.  *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, DATABASE SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *  2026-08-09 JHM   Purged rows now write to ERROR-AUDIT-HISTORY
+      *                   instead of just being counted and discarded.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ERRPURG1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-AUDIT-FILE ASSIGN TO ERRAUD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EA-FILE-STATUS.
+
+           SELECT ERROR-AUDIT-RETAIN ASSIGN TO ERRAUD-RETAIN-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ER-FILE-STATUS.
+
+           SELECT ERROR-AUDIT-HISTORY ASSIGN TO ERRAUD-HISTORY-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EH-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-AUDIT-FILE.
+           COPY "errarec.cpy".
+
+       FD  ERROR-AUDIT-RETAIN.
+           COPY "errarec.cpy" REPLACING ERROR-AUDIT-RECORD
+               BY ERROR-AUDIT-RETAIN-RECORD.
+
+       FD  ERROR-AUDIT-HISTORY.
+           COPY "errarec.cpy" REPLACING ERROR-AUDIT-RECORD
+               BY ERROR-AUDIT-HISTORY-RECORD.
+      *----------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+       77  EA-FILE-STATUS               PIC X(02).
+           88  EA-STATUS-OK                   VALUE '00'.
+           88  EA-STATUS-EOF                  VALUE '10'.
+       77  ER-FILE-STATUS               PIC X(02).
+           88  ER-STATUS-OK                   VALUE '00'.
+       77  EH-FILE-STATUS               PIC X(02).
+           88  EH-STATUS-OK                   VALUE '00'.
+
+       77  WS-ERROR-AUDIT-OPEN-SW       PIC X(01) VALUE 'N'.
+           88  WS-ERROR-AUDIT-OPEN            VALUE 'Y'.
+       77  WS-RETAIN-FILE-OPEN-SW       PIC X(01) VALUE 'N'.
+           88  WS-RETAIN-FILE-OPEN            VALUE 'Y'.
+       77  WS-HISTORY-FILE-OPEN-SW      PIC X(01) VALUE 'N'.
+           88  WS-HISTORY-FILE-OPEN           VALUE 'Y'.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                 VALUE 'Y'.
+
+       77  WS-RETENTION-DAYS            PIC 9(03) COMP-3 VALUE 90.
+       77  WS-RUN-DATE                  PIC 9(08).
+       77  WS-CUTOFF-DATE               PIC 9(08).
+       77  WS-CUTOFF-TIMESTAMP          PIC 9(14).
+       77  WS-RUN-DATE-INTEGER          PIC S9(09) COMP.
+       77  WS-CUTOFF-DATE-INTEGER       PIC S9(09) COMP.
+
+       77  WS-RECORDS-READ              PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-RETAINED          PIC 9(07) COMP-3 VALUE 0.
+       77  WS-RECORDS-PURGED            PIC 9(07) COMP-3 VALUE 0.
+
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-PURGE-OLD-RECORDS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-SUMMARY THRU 3000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - compute the retention cutoff and open up  *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-RUN-DATE-INTEGER =
+               FUNCTION INTEGER-OF-DATE(WS-RUN-DATE)
+           COMPUTE WS-CUTOFF-DATE-INTEGER =
+               WS-RUN-DATE-INTEGER - WS-RETENTION-DAYS
+           COMPUTE WS-CUTOFF-DATE =
+               FUNCTION DATE-OF-INTEGER(WS-CUTOFF-DATE-INTEGER)
+           MOVE WS-CUTOFF-DATE TO WS-CUTOFF-TIMESTAMP
+
+           OPEN INPUT ERROR-AUDIT-FILE
+           IF EA-STATUS-OK
+               SET WS-ERROR-AUDIT-OPEN TO TRUE
+           ELSE
+               DISPLAY "ERRPURG1: ERROR-AUDIT-FILE OPEN FAILED, STATUS "
+                       EA-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT ERROR-AUDIT-RETAIN
+           IF ER-STATUS-OK
+               SET WS-RETAIN-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "ERRPURG1: ERROR-AUDIT-RETAIN OPEN FAILED "
+                       ER-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN EXTEND ERROR-AUDIT-HISTORY
+           IF EH-STATUS-OK
+               SET WS-HISTORY-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "ERRPURG1: ERROR-AUDIT-HISTORY OPEN FAILED "
+                       EH-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           READ ERROR-AUDIT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-PURGE-OLD-RECORDS - keep or drop one row at a time     *
+      *----------------------------------------------------------------*
+       2000-PURGE-OLD-RECORDS.
+           ADD 1 TO WS-RECORDS-READ
+           IF ERRAUD-TIMESTAMP IN ERROR-AUDIT-RECORD
+               < WS-CUTOFF-TIMESTAMP
+               MOVE ERROR-AUDIT-RECORD TO ERROR-AUDIT-HISTORY-RECORD
+               WRITE ERROR-AUDIT-HISTORY-RECORD
+               ADD 1 TO WS-RECORDS-PURGED
+           ELSE
+               MOVE ERROR-AUDIT-RECORD TO ERROR-AUDIT-RETAIN-RECORD
+               WRITE ERROR-AUDIT-RETAIN-RECORD
+               ADD 1 TO WS-RECORDS-RETAINED
+           END-IF
+
+           READ ERROR-AUDIT-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-WRITE-SUMMARY - counts for the operator's run log      *
+      *----------------------------------------------------------------*
+       3000-WRITE-SUMMARY.
+           DISPLAY "ERRPURG1: RECORDS READ     " WS-RECORDS-READ
+           DISPLAY "ERRPURG1: RECORDS RETAINED " WS-RECORDS-RETAINED
+           DISPLAY "ERRPURG1: RECORDS PURGED   " WS-RECORDS-PURGED.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-ERROR-AUDIT-OPEN
+               CLOSE ERROR-AUDIT-FILE
+           END-IF
+           IF WS-RETAIN-FILE-OPEN
+               CLOSE ERROR-AUDIT-RETAIN
+           END-IF
+           IF WS-HISTORY-FILE-OPEN
+               CLOSE ERROR-AUDIT-HISTORY
+           END-IF.
+       9000-EXIT.
+           EXIT.
