@@ -0,0 +1,23 @@
+      *================================================================*
+      *  LENCHK.CPY                                                    *
+      *  Parameter block passed to the LENCHK01 subprogram, which       *
+      *  tells the caller whether moving a longer field into a          *
+      *  shorter one would truncate it, and by how much.                *
+      *                                                                *
+      *  Caller loads LENCHK-SOURCE-LENGTH with FUNCTION LENGTH of the  *
+      *  field it accepted and LENCHK-TARGET-LENGTH with the length of  *
+      *  the field it is about to MOVE into, then CALLs LENCHK01.       *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so every ACCEPT-then-MOVE into a
+      *                   shorter field shares one truncation check.
+      *================================================================*
+       01  LENCHK-PARMS.
+           05  LENCHK-SOURCE-LENGTH        PIC 9(04) COMP.
+           05  LENCHK-TARGET-LENGTH        PIC 9(04) COMP.
+           05  LENCHK-TRUNCATED-SW         PIC X(01).
+               88  LENCHK-TRUNCATED              VALUE 'Y'.
+               88  LENCHK-NOT-TRUNCATED          VALUE 'N'.
+           05  LENCHK-CHARS-DROPPED        PIC 9(04) COMP.
+           05  LENCHK-MESSAGE              PIC X(40).
