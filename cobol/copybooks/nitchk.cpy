@@ -0,0 +1,22 @@
+      *================================================================*
+      *  NITCHK.CPY                                                    *
+      *  NIGHT-CHECKPOINT-RECORD - one row per completed step of the   *
+      *  nightly cycle, appended by NITEDRV1 as each step finishes.    *
+      *  On restart, NITEDRV1 reads every row already on the file to   *
+      *  find the highest completed step number and resumes just       *
+      *  after it instead of rerunning the whole night from the top.   *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added for the nightly driver's restart
+      *                   checkpoint file.
+      *  2026-08-09 JHM   Widened NITCHK-STEP-NAME to X(09) - a step
+      *                   program id can run one character longer than
+      *                   the original eight (AUDRECON1).
+      *================================================================*
+       01  NIGHT-CHECKPOINT-RECORD.
+           05  NITCHK-STEP-NUMBER          PIC 9(02).
+           05  NITCHK-STEP-NAME            PIC X(09).
+           05  NITCHK-STATUS               PIC X(01).
+               88  NITCHK-COMPLETE               VALUE 'C'.
+           05  NITCHK-TIMESTAMP            PIC 9(14).
