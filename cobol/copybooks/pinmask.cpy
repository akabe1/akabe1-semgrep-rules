@@ -0,0 +1,14 @@
+      *================================================================*
+      *  PINMASK.CPY                                                   *
+      *  Parameter block passed to the PINMASK1 subprogram, which       *
+      *  masks a PIN value before it reaches a DISPLAY or an            *
+      *  error/audit record.                                            *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so PIN always shows as asterisks in
+      *                   anything an operator or auditor can read.
+      *================================================================*
+       01  PINMASK-PARMS.
+           05  PINMASK-PIN-IN              PIC X(08).
+           05  PINMASK-PIN-OUT             PIC X(08).
