@@ -0,0 +1,23 @@
+      *================================================================*
+      *  RETCODE.CPY                                                   *
+      *  Shop-standard RETURN-CODE values, checked by the JCL COND=     *
+      *  parameter on the step that runs this program.  RETURN-CODE     *
+      *  itself is the compiler's built-in special register - it is    *
+      *  not redeclared here, only these symbolic values are supplied  *
+      *  so every program sets and tests it the same way, e.g.:        *
+      *                                                                *
+      *       MOVE RC-VALIDATION-FAILURE TO RETURN-CODE                *
+      *                                                                *
+      *     0  - RC-CLEAN              clean completion                *
+      *     4  - RC-WARNING            warning / partial, review it     *
+      *     8  - RC-VALIDATION-FAILURE input or data rejected           *
+      *    16  - RC-ABEND-WORTHY       step should not continue         *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Adopted as shop-wide RETURN-CODE standard.
+      *================================================================*
+       78  RC-CLEAN                           VALUE 0.
+       78  RC-WARNING                         VALUE 4.
+       78  RC-VALIDATION-FAILURE              VALUE 8.
+       78  RC-ABEND-WORTHY                    VALUE 16.
