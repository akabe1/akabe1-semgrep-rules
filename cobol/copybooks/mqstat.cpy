@@ -0,0 +1,26 @@
+      *================================================================*
+      *  MQSTAT.CPY                                                    *
+      *  Parameter block for a queue-manager status/ping check run      *
+      *  before MQCONN is attempted - current queue depth and open      *
+      *  connection count, and the resulting PROCEED / QUEUE / REFUSE   *
+      *  decision.                                                      *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so the operator gets a queued or
+      *                   refused request instead of a raw MQ return
+      *                   code when the queue manager is unavailable.
+      *================================================================*
+       01  MQSTATUS-PARMS.
+           05  MQSTATUS-QM-NAME            PIC X(08) VALUE "QMPROD01".
+           05  MQSTATUS-AVAILABLE-SW       PIC X(01).
+               88  MQSTATUS-AVAILABLE            VALUE 'Y'.
+               88  MQSTATUS-UNAVAILABLE          VALUE 'N'.
+           05  MQSTATUS-CURRENT-DEPTH      PIC 9(06) COMP.
+           05  MQSTATUS-MAX-DEPTH          PIC 9(06) COMP VALUE 5000.
+           05  MQSTATUS-CONNECTION-COUNT   PIC 9(04) COMP.
+           05  MQSTATUS-MAX-CONNECTIONS    PIC 9(04) COMP VALUE 256.
+           05  MQSTATUS-ACTION             PIC X(01).
+               88  MQSTATUS-PROCEED              VALUE 'P'.
+               88  MQSTATUS-QUEUE-IT             VALUE 'Q'.
+               88  MQSTATUS-REFUSE               VALUE 'R'.
