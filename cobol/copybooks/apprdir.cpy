@@ -0,0 +1,17 @@
+      *================================================================*
+      *  APPRDIR.CPY                                                   *
+      *  Parameter block passed to the PTHVALD1 subprogram, which       *
+      *  checks an operator-entered FILEPATH against the table of       *
+      *  approved data-center directories before any downstream file   *
+      *  open uses it.                                                  *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so a mistyped path can't point an
+      *                   extract job at the wrong volume.
+      *================================================================*
+       01  APPRDIR-PARMS.
+           05  APPRDIR-FILEPATH            PIC X(20).
+           05  APPRDIR-RESULT-SW           PIC X(01).
+               88  APPRDIR-APPROVED              VALUE 'Y'.
+               88  APPRDIR-NOT-APPROVED          VALUE 'N'.
