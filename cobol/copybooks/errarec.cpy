@@ -0,0 +1,22 @@
+      *================================================================*
+      *  ERRAREC.CPY                                                   *
+      *  ERROR-AUDIT-RECORD - one row per SQLERROR trapped by          *
+      *  ERRHAND1's WHENEVER SQLERROR declarative.  This is the only   *
+      *  place SQLSTATE/SQLERRMC diagnostic text is ever written down  *
+      *  - the operator only ever sees the generic message ERRHAND1    *
+      *  builds from SQLCLS-SEVERITY, never this record.                *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so SQL diagnostic detail is captured
+      *                   for support without disclosing it to whoever
+      *                   triggered the error.
+      *================================================================*
+       01  ERROR-AUDIT-RECORD.
+           05  ERRAUD-TIMESTAMP            PIC 9(14).
+           05  ERRAUD-PROGRAM-ID           PIC X(08).
+           05  ERRAUD-SQLCODE              PIC S9(09).
+           05  ERRAUD-CATEGORY             PIC X(10).
+           05  ERRAUD-SEVERITY             PIC X(01).
+           05  ERRAUD-SQLSTATE             PIC X(05).
+           05  ERRAUD-DETAIL               PIC X(80).
