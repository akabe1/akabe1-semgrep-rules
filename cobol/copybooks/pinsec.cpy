@@ -0,0 +1,20 @@
+      *================================================================*
+      *  PINSEC.CPY                                                    *
+      *  PIN-SECURITY-RECORD - one row per USERNAME on                 *
+      *  PIN-SECURITY-FILE, carrying the expiry date and lockout        *
+      *  counter used by the PIN validation routine (PINVALD1).         *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added for PIN complexity / expiry / lockout
+      *                   enforcement on the USERNAME/PIN pair.
+      *================================================================*
+       01  PIN-SECURITY-RECORD.
+           05  PINSEC-USERNAME             PIC X(10).
+           05  PINSEC-CURRENT-PIN          PIC X(08).
+           05  PINSEC-PIN-SET-DATE         PIC 9(08).
+           05  PINSEC-PIN-EXPIRY-DATE      PIC 9(08).
+           05  PINSEC-BAD-PIN-COUNT        PIC 9(02) COMP-3.
+           05  PINSEC-LOCKOUT-SW           PIC X(01).
+               88  PINSEC-LOCKED                 VALUE 'Y'.
+               88  PINSEC-NOT-LOCKED             VALUE 'N'.
