@@ -0,0 +1,22 @@
+      *================================================================*
+      *  JOBSUB.CPY                                                    *
+      *  JOB-SUBMIT-RECORD - one row per batch-style OS action         *
+      *  requested interactively.  Written to JOB-SUBMIT-FILE for the  *
+      *  scheduler to pick up instead of shelling the action out        *
+      *  synchronously, so it gets the same restart/logging treatment  *
+      *  as the rest of the nightly cycle.                              *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added to route batch housekeeping actions
+      *                   through the scheduler instead of CALL SYSTEM.
+      *================================================================*
+       01  JOB-SUBMIT-RECORD.
+           05  JOBSUB-JOB-ID               PIC 9(08).
+           05  JOBSUB-OPERATION-CODE       PIC X(08).
+           05  JOBSUB-PARAMETER            PIC X(20).
+           05  JOBSUB-REQUESTED-BY         PIC X(10).
+           05  JOBSUB-REQUEST-TIMESTAMP    PIC 9(14).
+           05  JOBSUB-STATUS               PIC X(01).
+               88  JOBSUB-PENDING                VALUE 'P'.
+               88  JOBSUB-COMPLETE               VALUE 'C'.
