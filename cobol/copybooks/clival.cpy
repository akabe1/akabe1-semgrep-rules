@@ -0,0 +1,19 @@
+      *================================================================*
+      *  CLIVAL.CPY                                                    *
+      *  Parameter block passed to the CLIDVAL1 subprogram, which       *
+      *  checks an operator-entered CLIENT-ID against the shop's        *
+      *  format rule (leading alpha region code, digit body, trailing   *
+      *  modulus-10 check digit) before it is ever used to build a      *
+      *  SQL predicate or a maintenance transaction.                    *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added so a mistyped or forged CLIENT-ID is
+      *                   rejected before it reaches the database.
+      *================================================================*
+       01  CLIVAL-PARMS.
+           05  CLIVAL-CLIENT-ID            PIC X(10).
+           05  CLIVAL-RESULT-SW            PIC X(01).
+               88  CLIVAL-VALID                  VALUE 'Y'.
+               88  CLIVAL-INVALID                VALUE 'N'.
+           05  CLIVAL-REASON               PIC X(40).
