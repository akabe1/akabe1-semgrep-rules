@@ -0,0 +1,26 @@
+      *================================================================*
+      *  CUSTREC.CPY                                                   *
+      *  CUSTOMER-RECORD layout for CUSTOMER-FILE.                     *
+      *                                                                *
+      *  Shared by every program that opens CUSTOMER-FILE so the       *
+      *  record layout is defined in exactly one place.  Record is     *
+      *  81 bytes - one byte longer than the original unstructured     *
+      *  80-byte blob, since CUST-BALANCE is packed COMP-3 (5 bytes)   *
+      *  rather than carried as display data.                          *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Broken out of raw PIC X(80) blob into real
+      *                   fields (id, name, address, balance, status).
+      *================================================================*
+       01  CUSTOMER-RECORD.
+           05  CUST-ID                     PIC X(06).
+           05  CUST-NAME                   PIC X(30).
+           05  CUST-ADDRESS                PIC X(30).
+           05  CUST-BALANCE                PIC S9(7)V99 COMP-3.
+           05  CUST-STATUS-FLAGS.
+               10  CUST-STATUS             PIC X(01).
+                   88  CUST-ACTIVE               VALUE 'A'.
+                   88  CUST-INACTIVE             VALUE 'I'.
+                   88  CUST-CLOSED               VALUE 'C'.
+               10  FILLER                  PIC X(09).
