@@ -0,0 +1,31 @@
+      *================================================================*
+      *  SQLCLS.CPY                                                    *
+      *  Parameter block passed to the SQLCLS01 subprogram, which       *
+      *  classifies an SQLCODE and tells the caller whether the         *
+      *  failure is transient (worth retrying) and how severe it is.    *
+      *                                                                *
+      *  COPY this into the WORKING-STORAGE of any program that calls  *
+      *  SQLCLS01, and populate SQLCLS-SQLCODE before the CALL.         *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added to centralize SQLCODE handling instead
+      *                   of every program reinventing its own ad hoc
+      *                   SQLCODE check.
+      *================================================================*
+       01  SQLCLS-PARMS.
+           05  SQLCLS-SQLCODE              PIC S9(09) COMP-5.
+           05  SQLCLS-CATEGORY             PIC X(10).
+               88  SQLCLS-DEADLOCK               VALUE 'DEADLOCK'.
+               88  SQLCLS-CONN-LOST              VALUE 'CONNLOST'.
+               88  SQLCLS-CONSTRAINT             VALUE 'CONSTRNT'.
+               88  SQLCLS-NOT-FOUND              VALUE 'NOTFOUND'.
+               88  SQLCLS-OTHER                  VALUE 'OTHER'.
+           05  SQLCLS-SEVERITY              PIC X(01).
+               88  SQLCLS-SEV-INFO               VALUE 'I'.
+               88  SQLCLS-SEV-WARNING            VALUE 'W'.
+               88  SQLCLS-SEV-CRITICAL           VALUE 'C'.
+           05  SQLCLS-RETRYABLE-SW         PIC X(01).
+               88  SQLCLS-RETRYABLE              VALUE 'Y'.
+               88  SQLCLS-NOT-RETRYABLE          VALUE 'N'.
+           05  SQLCLS-DESCRIPTION           PIC X(40).
