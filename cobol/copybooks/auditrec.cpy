@@ -0,0 +1,35 @@
+      *================================================================*
+      *  AUDITREC.CPY                                                  *
+      *  Common audit-record layout shared by the MQ command audit      *
+      *  log (MQCMDIN1), the OS command audit log (OSCMDIN1), the       *
+      *  ad hoc SQL execution audit log (SQLITST1), and the             *
+      *  transaction audit trail (TXNAUD1).  Using one layout across    *
+      *  every channel is what lets the end-of-day reconciliation       *
+      *  report (AUDRECON1) answer "what did this operator do today"    *
+      *  without four different record formats.                        *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added as the shop-standard activity-audit
+      *                   record, common to the MQ, OS, and SQL logs.
+      *  2026-08-09 JHM   Added the TXN channel for the transaction
+      *                   audit trail.
+      *  2026-08-09 JHM   Added AUDIT-TERMINAL-ID so the reconciliation
+      *                   report can show where a command came from,
+      *                   not just who it ran as.
+      *================================================================*
+       01  AUDIT-RECORD.
+           05  AUDIT-TIMESTAMP             PIC 9(14).
+           05  AUDIT-CHANNEL               PIC X(04).
+               88  AUDIT-CHANNEL-MQ              VALUE 'MQ  '.
+               88  AUDIT-CHANNEL-OS              VALUE 'OS  '.
+               88  AUDIT-CHANNEL-SQL             VALUE 'SQL '.
+               88  AUDIT-CHANNEL-TXN             VALUE 'TXN '.
+           05  AUDIT-OPERATOR-ID           PIC X(10).
+           05  AUDIT-TERMINAL-ID           PIC X(08).
+           05  AUDIT-PROGRAM-ID            PIC X(08).
+           05  AUDIT-ACTION                PIC X(100).
+           05  AUDIT-RESULT                PIC X(01).
+               88  AUDIT-RESULT-SUCCESS          VALUE 'S'.
+               88  AUDIT-RESULT-FAILURE          VALUE 'F'.
+               88  AUDIT-RESULT-REJECTED         VALUE 'R'.
