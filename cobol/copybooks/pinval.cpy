@@ -0,0 +1,23 @@
+      *================================================================*
+      *  PINVAL.CPY                                                    *
+      *  Parameter block passed to the PINVALD1 subprogram, which      *
+      *  enforces PIN complexity, expiry, and lockout on behalf of      *
+      *  any program that accepts a USERNAME/PIN pair.                  *
+      *                                                                *
+      *  Caller supplies the PIN just entered, today's date, and the   *
+      *  operator's PIN-SECURITY-RECORD (COPY PINSEC) read from         *
+      *  PIN-SECURITY-FILE; PINVALD1 updates PINSEC-BAD-PIN-COUNT and   *
+      *  PINSEC-LOCKOUT-SW in place and the caller rewrites the record. *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added for PIN complexity / expiry / lockout
+      *                   enforcement on the USERNAME/PIN pair.
+      *================================================================*
+       01  PINVAL-PARMS.
+           05  PINVAL-PIN-ENTERED          PIC X(08).
+           05  PINVAL-TODAY-DATE           PIC 9(08).
+           05  PINVAL-RESULT-SW            PIC X(01).
+               88  PINVAL-ACCEPTED               VALUE 'Y'.
+               88  PINVAL-REJECTED               VALUE 'N'.
+           05  PINVAL-REASON               PIC X(40).
