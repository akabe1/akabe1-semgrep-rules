@@ -0,0 +1,17 @@
+      *================================================================*
+      *  MQOPS.CPY                                                     *
+      *  Allow-listed MQ verbs this shop actually runs in production:  *
+      *  connect to the queue manager, and set one of a handful of     *
+      *  named queue attributes.  The operator picks one of these      *
+      *  codes; the program builds the real MQ-COMMAND text from a     *
+      *  fixed template, it is never built from raw operator input.    *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Added to replace free-text MQ-COMMAND input
+      *                   with an allow-listed, audited set of verbs.
+      *================================================================*
+       01  MQ-OPERATION-CODE              PIC X(08).
+           88  MQ-OP-CONNECT                     VALUE "CONNECT ".
+           88  MQ-OP-SET-MAXDEPTH                VALUE "SETMAXDP".
+           88  MQ-OP-SET-INHIBIT                 VALUE "SETINHIB".
