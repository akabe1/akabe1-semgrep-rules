@@ -0,0 +1,24 @@
+      *================================================================*
+      *  USERIN.CPY                                                    *
+      *  Shared LINKAGE/WORKING-STORAGE layout for the operator         *
+      *  credential group accepted by the command-processing programs. *
+      *                                                                *
+      *  COPY this into the LINKAGE SECTION of any program that is     *
+      *  CALLed or invoked USING a USER-INPUT group, and into the      *
+      *  WORKING-STORAGE SECTION of any program that builds one to     *
+      *  pass down.                                                    *
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Pulled out of os-command-inj-test.cbl and
+      *                   mq-cmd-inj-test.cob so the credential record
+      *                   is defined exactly once.
+      *  2026-08-09 JHM   Added TERMINAL-ID so the audit trail shows
+      *                   where a command came from, not just who
+      *                   entered it.
+      *================================================================*
+       01  USER-INPUT.
+           05  USERNAME                    PIC X(10).
+           05  PIN                         PIC X(08).
+           05  FILEPATH                    PIC X(20).
+           05  TERMINAL-ID                 PIC X(08).
