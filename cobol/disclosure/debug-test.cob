@@ -1,52 +1,225 @@
+      *================================================================*
+      *  TXNAUD1                                                       *
+      *  Posts incoming transactions to A-FILE and writes an           *
+      *  unconditional audit record for every one of them to           *
+      *  TRANSACTION-AUDIT-FILE.  There used to be a set of "D" lines   *
+      *  here that only ran when the source was compiled WITH          *
+      *  DEBUGGING MODE - since that flag was never actually turned     *
+      *  on, those lines never executed and the shop had no real       *
+      *  transaction trail at all.  The audit write below is ordinary   *
+      *  procedure, not conditional debug code, so it runs every time.  *
+      *  A-FILE itself now carries a header record (run date, program)  *
+      *  and a trailer record (record count) around its detail rows so  *
+      *  a downstream reader can tell a short or doubled-up file from   *
+      *  a complete one without cross-checking the audit trail.         *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2023-06-14 RPK   Original version - DEBUG-FILE written only
+      *                   under WITH DEBUGGING MODE, which was never
+      *                   enabled, so nothing was ever actually logged.
+      *  2026-08-09 JHM   Replaced the inert debug lines with a real,
+      *                   unconditional TRANSACTION-AUDIT-FILE write;
+      *                   added header/trailer control records around
+      *                   A-FILE.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. TXNAUD1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
+       CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANSACTION-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TF-FILE-STATUS.
 
-       DATA DIVISION.
+           SELECT A-FILE ASSIGN TO A-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AF-FILE-STATUS.
 
+           SELECT TRANSACTION-AUDIT-FILE ASSIGN TO TXNAUD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TA-FILE-STATUS.
+      *----------------------------------------------------------------*
+       DATA DIVISION.
        FILE SECTION.
-       FD DEBUG-FILE.
-       01 DEBUG-RECORD.
-          05 DEBUG-STR1     PIC X(20).
-          01 DEBUG-STR2     PIC X(80).
+       FD  TRANSACTION-FILE.
+       01  TRANSACTION-RECORD              PIC X(80).
 
+       FD  A-FILE.
+       01  A-FILE-RECORD                   PIC X(80).
+
+       FD  TRANSACTION-AUDIT-FILE.
+           COPY "auditrec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
+       77  TF-FILE-STATUS               PIC X(02).
+           88  TF-STATUS-OK                   VALUE '00'.
+           88  TF-STATUS-EOF                  VALUE '10'.
+       77  AF-FILE-STATUS               PIC X(02).
+           88  AF-STATUS-OK                   VALUE '00'.
+       77  TA-FILE-STATUS               PIC X(02).
+           88  TA-STATUS-OK                   VALUE '00'.
+
+       77  WS-TRANSACTION-FILE-OPEN-SW  PIC X(01) VALUE 'N'.
+           88  WS-TRANSACTION-FILE-OPEN       VALUE 'Y'.
+       77  WS-A-FILE-OPEN-SW            PIC X(01) VALUE 'N'.
+           88  WS-A-FILE-OPEN                 VALUE 'Y'.
+       77  WS-AUDIT-FILE-OPEN-SW        PIC X(01) VALUE 'N'.
+           88  WS-AUDIT-FILE-OPEN             VALUE 'Y'.
+       77  WS-EOF-SW                    PIC X(01) VALUE 'N'.
+           88  WS-END-OF-FILE                 VALUE 'Y'.
 
+       77  WS-RUN-DATE                  PIC 9(08).
+       77  WS-TIMESTAMP                 PIC 9(14).
+       77  WS-RECORD-COUNT              PIC 9(07) COMP-3 VALUE 0.
 
+       01  WS-A-HEADER-RECORD.
+           05  AHDR-RECORD-TYPE             PIC X(01) VALUE 'H'.
+           05  AHDR-RUN-DATE                PIC 9(08).
+           05  AHDR-PROGRAM-ID              PIC X(08) VALUE 'TXNAUD1'.
+           05  FILLER                       PIC X(63) VALUE SPACES.
+
+       01  WS-A-DETAIL-RECORD.
+           05  ADTL-RECORD-TYPE             PIC X(01) VALUE 'D'.
+           05  ADTL-TRANSACTION-DATA        PIC X(79).
+
+       01  WS-A-TRAILER-RECORD.
+           05  ATRL-RECORD-TYPE             PIC X(01) VALUE 'T'.
+           05  ATRL-RECORD-COUNT            PIC 9(07).
+           05  FILLER                       PIC X(72) VALUE SPACES.
+
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
        PROCEDURE DIVISION.
-       
-* --- Debug ---      
-      * --- ruleid : vuln debug display write ---
-      D  DISPLAY "This is a debugging line".
-
-      
-         ACCEPT INPUT-USER
-      D  OPEN INPUT DEBUG-FILE
-      D  MOVE 'Debug row' TO DEBUG-STR1
-      * --- ruleid : vuln debug display write ---
-      D  WRITE DEBUG-RECORD
-         END-WRITE
-      * --- ruleid : vuln debug display write ---
-      D  DISPLAY 'Closing file'.
-      D  CLOSE DEBUG-FILE
-      
-      
-      * --- ruleid : ok debug display write ---
-      * D  DISPLAY 'Disabled debug line'.
-      
-      
-      * --- ruleid : ok debug display write ---
-         DISPLAY "Not a debugging line".
-         
-      
-         MOVE "Not a debugging line" A-VAR
-         OPEN INPUT A-FILE
-      * --- ruleid : ok debug display write ---
-         WRITE A-VAR
-         CLOSE A-FILE
-
-       STOP RUN.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-POST-TRANSACTIONS THRU 2000-EXIT
+               UNTIL WS-END-OF-FILE
+           PERFORM 3000-WRITE-TRAILER THRU 3000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE - open files and write the A-FILE header    *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-RUN-DATE TO WS-TIMESTAMP
+
+           OPEN INPUT TRANSACTION-FILE
+           IF TF-STATUS-OK
+               SET WS-TRANSACTION-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "TXNAUD1: TRANSACTION-FILE OPEN FAILED "
+                       TF-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT A-FILE
+           IF AF-STATUS-OK
+               SET WS-A-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "TXNAUD1: A-FILE OPEN FAILED " AF-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           OPEN OUTPUT TRANSACTION-AUDIT-FILE
+           IF TA-STATUS-OK
+               SET WS-AUDIT-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "TXNAUD1: TRANSACTION-AUDIT-FILE OPEN FAILED "
+                       TA-FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               SET WS-END-OF-FILE TO TRUE
+               GO TO 1000-EXIT
+           END-IF
+
+           MOVE WS-RUN-DATE TO AHDR-RUN-DATE
+           MOVE WS-A-HEADER-RECORD TO A-FILE-RECORD
+           WRITE A-FILE-RECORD
+
+           READ TRANSACTION-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-POST-TRANSACTIONS - one A-FILE detail row, one audit   *
+      *    row, per transaction read - the audit write is ordinary     *
+      *    procedure, not a conditional debug statement                *
+      *----------------------------------------------------------------*
+       2000-POST-TRANSACTIONS.
+           MOVE TRANSACTION-RECORD TO ADTL-TRANSACTION-DATA
+           MOVE WS-A-DETAIL-RECORD TO A-FILE-RECORD
+           WRITE A-FILE-RECORD
+           ADD 1 TO WS-RECORD-COUNT
+
+           PERFORM 2100-WRITE-AUDIT-RECORD THRU 2100-EXIT
+
+           READ TRANSACTION-FILE
+               AT END SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-WRITE-AUDIT-RECORD.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           SET AUDIT-CHANNEL-TXN TO TRUE
+           MOVE "BATCH" TO AUDIT-OPERATOR-ID
+           MOVE "BATCH" TO AUDIT-TERMINAL-ID
+           MOVE "TXNAUD1" TO AUDIT-PROGRAM-ID
+           MOVE SPACES TO AUDIT-ACTION
+           STRING "POSTED TRANSACTION " DELIMITED BY SIZE
+                  TRANSACTION-RECORD(1:40) DELIMITED BY SIZE
+                  INTO AUDIT-ACTION
+           SET AUDIT-RESULT-SUCCESS TO TRUE
+           WRITE AUDIT-RECORD.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-WRITE-TRAILER - control total for A-FILE               *
+      *----------------------------------------------------------------*
+       3000-WRITE-TRAILER.
+           IF NOT WS-A-FILE-OPEN
+               GO TO 3000-EXIT
+           END-IF
+
+           MOVE WS-RECORD-COUNT TO ATRL-RECORD-COUNT
+           MOVE WS-A-TRAILER-RECORD TO A-FILE-RECORD
+           WRITE A-FILE-RECORD.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-TRANSACTION-FILE-OPEN
+               CLOSE TRANSACTION-FILE
+           END-IF
+           IF WS-A-FILE-OPEN
+               CLOSE A-FILE
+           END-IF
+           IF WS-AUDIT-FILE-OPEN
+               CLOSE TRANSACTION-AUDIT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
