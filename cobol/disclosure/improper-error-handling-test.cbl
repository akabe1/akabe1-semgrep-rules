@@ -1,45 +1,175 @@
+      *================================================================*
+      *  ERRHAND1                                                      *
+      *  Centralized SQLERROR declarative.  SQLSTATE and SQLERRMC can   *
+      *  carry table, column, and predicate text straight out of the    *
+      *  database, so neither ever reaches a DISPLAY or gets written     *
+      *  to a file the operator can read; both are captured only in      *
+      *  ERROR-AUDIT-FILE for support to pull up by timestamp, and the   *
+      *  operator is shown a generic message keyed off the SQLCODE's     *
+      *  classified severity instead.                                    *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, DATABASE SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2023-11-02.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2023-11-02 RPK   Original version.
+      *  2026-08-09 JHM   Stopped writing raw SQLSTATE to a readable
+      *                   file and stopped displaying raw SQLERRMC;
+      *                   both now go only to ERROR-AUDIT-FILE, keyed
+      *                   through SQLCLS01 for category and severity;
+      *                   the operator sees a generic message built
+      *                   from the severity instead.  STOP RUN replaced
+      *                   with GOBACK and a file-cleanup paragraph.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. ERRHAND1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2023-11-02.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
+       CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-
+           SELECT ERROR-AUDIT-FILE ASSIGN TO ERRAUD-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EA-FILE-STATUS.
+      *----------------------------------------------------------------*
        DATA DIVISION.
-
+       FILE SECTION.
+       FD  ERROR-AUDIT-FILE.
+           COPY "errarec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       77 INPUT-USER           PIC X(20).
-       77 INPUT-TEST           PIC X(20).
-
-
-       PROCEDURE DIVISION.                    
-       
-* --- Improper Error Handling ---
-       EXEC SQL
-       WHENEVER SQLERROR
-       PERFORM HANDLE-ERR
-       SQL-EXEC.
-
-       HANDLE-ERR.
-          * --- ruleid : vuln improper error handling ---
-          STRING "Error status is: " DELIMITED BY SIZE
-              SQLSTATE DELIMITED BY SIZE
-              INTO ERR-STATUS
-          OPEN ERR-FILE
-          WRITE ERR-STATUS.
-          END-WRITE
-          CLOSE ERR-FILE
-          
-          
-          
-       * --- ruleid : vuln improper error handling ---
-       DISPLAY "Error message is: " SQLERRMC.
-
-
+           EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       * --- ruleid : ok improper error handling ---
-       DISPLAY "Error message is: " SQLERRD.
+       77  EA-FILE-STATUS               PIC X(02).
+           88  EA-STATUS-OK                   VALUE '00'.
+       77  WS-ERROR-AUDIT-OPEN-SW       PIC X(01) VALUE 'N'.
+           88  WS-ERROR-AUDIT-OPEN            VALUE 'Y'.
 
+       77  WS-TIMESTAMP                 PIC 9(14).
+       77  WS-ROW-COUNT                 PIC S9(09) COMP-5.
+       77  WS-GENERIC-MESSAGE           PIC X(60).
 
-       STOP RUN.
+       COPY "sqlcls.cpy".
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           EXEC SQL WHENEVER SQLERROR PERFORM 8000-HANDLE-SQL-ERROR
+               END-EXEC
+           EXEC SQL WHENEVER SQLWARNING GO TO 8200-SQL-WARNING-HANDLER
+               END-EXEC
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-SAMPLE-SQL-STATEMENT THRU 2000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           OPEN EXTEND ERROR-AUDIT-FILE
+           IF EA-STATUS-OK
+               SET WS-ERROR-AUDIT-OPEN TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-SAMPLE-SQL-STATEMENT - representative of the calls     *
+      *    this error handler is guarding                              *
+      *----------------------------------------------------------------*
+       2000-SAMPLE-SQL-STATEMENT.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ROW-COUNT FROM CUSTOMERS
+           END-EXEC.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-HANDLE-SQL-ERROR - the WHENEVER SQLERROR target.  Only  *
+      *    one paragraph may be named on a WHENEVER ... PERFORM, so     *
+      *    it PERFORMs 8100 itself rather than relying on fall-through  *
+      *    past the implicit single-paragraph PERFORM boundary.         *
+      *----------------------------------------------------------------*
+       8000-HANDLE-SQL-ERROR.
+           MOVE SQLCODE TO SQLCLS-SQLCODE
+           CALL "SQLCLS01" USING SQLCLS-PARMS
+           MOVE WS-TIMESTAMP TO ERRAUD-TIMESTAMP
+           MOVE "ERRHAND1" TO ERRAUD-PROGRAM-ID
+           MOVE SQLCODE TO ERRAUD-SQLCODE
+           MOVE SQLCLS-CATEGORY TO ERRAUD-CATEGORY
+           MOVE SQLCLS-SEVERITY TO ERRAUD-SEVERITY
+           MOVE SQLSTATE TO ERRAUD-SQLSTATE
+           STRING SQLCLS-DESCRIPTION DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  SQLERRMC DELIMITED BY SIZE
+                  INTO ERRAUD-DETAIL
+           IF WS-ERROR-AUDIT-OPEN
+               WRITE ERROR-AUDIT-RECORD
+           END-IF
+           MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           PERFORM 8100-BUILD-GENERIC-MESSAGE THRU 8100-EXIT.
+      *----------------------------------------------------------------*
+      *    8100-BUILD-GENERIC-MESSAGE - all the requester ever sees    *
+      *----------------------------------------------------------------*
+       8100-BUILD-GENERIC-MESSAGE.
+           EVALUATE TRUE
+               WHEN SQLCLS-SEV-CRITICAL
+                   MOVE "A SYSTEM ERROR OCCURRED - CALL THE HELP DESK"
+                       TO WS-GENERIC-MESSAGE
+               WHEN SQLCLS-SEV-WARNING
+                   MOVE "YOUR REQUEST COULD NOT BE COMPLETED - RETRY"
+                       TO WS-GENERIC-MESSAGE
+               WHEN OTHER
+                   MOVE "YOUR REQUEST COULD NOT BE COMPLETED"
+                       TO WS-GENERIC-MESSAGE
+           END-EVALUATE
+           DISPLAY WS-GENERIC-MESSAGE.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8200-SQL-WARNING-HANDLER - a warning is not expected to be   *
+      *    safely resumable mid-statement, so it ends the job the same  *
+      *    way 8000-HANDLE-SQL-ERROR does for a hard error               *
+      *----------------------------------------------------------------*
+       8200-SQL-WARNING-HANDLER.
+           MOVE SQLCODE TO SQLCLS-SQLCODE
+           CALL "SQLCLS01" USING SQLCLS-PARMS
+           DISPLAY "ERRHAND1: SQL WARNING RAISED - " SQLCLS-DESCRIPTION
+           MOVE WS-TIMESTAMP TO ERRAUD-TIMESTAMP
+           MOVE "ERRHAND1" TO ERRAUD-PROGRAM-ID
+           MOVE SQLCODE TO ERRAUD-SQLCODE
+           MOVE SQLCLS-CATEGORY TO ERRAUD-CATEGORY
+           MOVE SQLCLS-SEVERITY TO ERRAUD-SEVERITY
+           MOVE SQLSTATE TO ERRAUD-SQLSTATE
+           STRING SQLCLS-DESCRIPTION DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  SQLERRMC DELIMITED BY SIZE
+                  INTO ERRAUD-DETAIL
+           IF WS-ERROR-AUDIT-OPEN
+               WRITE ERROR-AUDIT-RECORD
+           END-IF
+           MOVE RC-WARNING TO RETURN-CODE
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+       8200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-ERROR-AUDIT-OPEN
+               CLOSE ERROR-AUDIT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
