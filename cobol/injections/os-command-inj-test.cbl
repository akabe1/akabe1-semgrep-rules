@@ -1,51 +1,275 @@
+      *================================================================*
+      *  OSCMDIN1                                                      *
+      *  Operator-facing OS action processor.  Replaces the old raw    *
+      *  CALL 'SYSTEM' shell-out with a small set of named,             *
+      *  parameterized operations (list a directory, purge a work      *
+      *  file).  Interactive operations run synchronously; batch-style *
+      *  housekeeping operations are routed to the scheduler through    *
+      *  JOB-SUBMIT-FILE instead of running invisibly outside the       *
+      *  nightly cycle.  USERNAME/PIN is validated and locked out on    *
+      *  repeated bad PINs before any operation is allowed, FILEPATH    *
+      *  is checked against the approved data-center directory list,   *
+      *  and every attempt (good or bad) is written to OS-AUDIT-FILE.  *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2023-11-02.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2023-11-02 RPK   Original version.
+      *  2026-08-09 JHM   USER-INPUT pulled into a shared copybook;
+      *                   added PIN complexity/expiry/lockout and
+      *                   FILEPATH allow-list checks; replaced the
+      *                   unrestricted CALL 'SYSTEM' with named
+      *                   allow-listed operations and RETURN-CODE
+      *                   checking; batch-style operations now submit
+      *                   a scheduler job record instead of shelling
+      *                   out synchronously; PIN masked before any
+      *                   DISPLAY or audit write; STOP RUN replaced
+      *                   with GOBACK and a file-cleanup paragraph.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. OSCMDIN1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2023-11-02.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
+       CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PIN-SECURITY-FILE ASSIGN TO PINSEC-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PINSEC-USERNAME
+               FILE STATUS IS PS-FILE-STATUS.
 
+           SELECT JOB-SUBMIT-FILE ASSIGN TO JOBSUB-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS JS-FILE-STATUS.
+
+           SELECT OS-AUDIT-FILE ASSIGN TO OSAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS OA-FILE-STATUS.
+      *----------------------------------------------------------------*
        DATA DIVISION.
-       LINKAGE SECTION.
-       01 USER-INPUT.
-          05 USERNAME  PIC X(10).
-          05 PIN       PIC X(08).
-          05 FILEPATH  PIC X(20).
-       01  test-var    pic x(10).
-       
-       
        FILE SECTION.
+       FD  PIN-SECURITY-FILE.
+           COPY "pinsec.cpy".
+
+       FD  JOB-SUBMIT-FILE.
+           COPY "jobsub.cpy".
 
+       FD  OS-AUDIT-FILE.
+           COPY "auditrec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       77 OS-COMMAND           PIC X(100).
-       77 RETURN-CODE          PIC S9(4) COMP.
+       77  OS-OPERATION-CODE           PIC X(08).
+           88  OS-OP-LISTDIR                  VALUE "LISTDIR ".
+           88  OS-OP-PURGE                    VALUE "PURGE   ".
+       77  OS-COMMAND                  PIC X(100).
+
+       77  PS-FILE-STATUS               PIC X(02).
+           88  PS-STATUS-OK                   VALUE '00'.
+           88  PS-STATUS-NOT-FOUND            VALUE '23'.
+       77  JS-FILE-STATUS               PIC X(02).
+           88  JS-STATUS-OK                   VALUE '00'.
+       77  OA-FILE-STATUS               PIC X(02).
+           88  OA-STATUS-OK                   VALUE '00'.
+
+       77  WS-PIN-SECURITY-OPEN-SW      PIC X(01) VALUE 'N'.
+           88  WS-PIN-SECURITY-OPEN          VALUE 'Y'.
+       77  WS-JOB-SUBMIT-OPEN-SW        PIC X(01) VALUE 'N'.
+           88  WS-JOB-SUBMIT-OPEN            VALUE 'Y'.
+       77  WS-OS-AUDIT-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-OS-AUDIT-OPEN              VALUE 'Y'.
 
+       77  WS-TODAY-DATE                PIC 9(08).
+       77  WS-TIMESTAMP                 PIC 9(14).
+       77  WS-NEXT-JOB-ID               PIC 9(08) VALUE 1.
+
+       COPY "pinval.cpy".
+       COPY "pinmask.cpy".
+       COPY "apprdir.cpy".
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       COPY "userin.cpy".
+      *----------------------------------------------------------------*
        PROCEDURE DIVISION USING USER-INPUT.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-VALIDATE-OPERATOR THRU 2000-EXIT
+           IF RETURN-CODE = RC-CLEAN
+               PERFORM 3000-VALIDATE-FILEPATH THRU 3000-EXIT
+           END-IF
+           IF RETURN-CODE = RC-CLEAN
+               PERFORM 4000-PERFORM-OPERATION THRU 4000-EXIT
+           END-IF
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           OPEN I-O PIN-SECURITY-FILE
+           IF PS-STATUS-OK
+               SET WS-PIN-SECURITY-OPEN TO TRUE
+           END-IF
+           OPEN EXTEND JOB-SUBMIT-FILE
+           IF JS-STATUS-OK
+               SET WS-JOB-SUBMIT-OPEN TO TRUE
+           END-IF
+           OPEN EXTEND OS-AUDIT-FILE
+           IF OA-STATUS-OK
+               SET WS-OS-AUDIT-OPEN TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-VALIDATE-OPERATOR - PIN complexity / expiry / lockout  *
+      *----------------------------------------------------------------*
+       2000-VALIDATE-OPERATOR.
+           MOVE USERNAME TO PINSEC-USERNAME
+           READ PIN-SECURITY-FILE
+               INVALID KEY
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+                   PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+                   GO TO 2000-EXIT
+           END-READ
+
+           MOVE PIN TO PINVAL-PIN-ENTERED
+           MOVE WS-TODAY-DATE TO PINVAL-TODAY-DATE
+           CALL "PINVALD1" USING PINVAL-PARMS, PIN-SECURITY-RECORD
+           REWRITE PIN-SECURITY-RECORD
+
+           IF PINVAL-REJECTED
+               DISPLAY "OSCMDIN1: PIN REJECTED - " PINVAL-REASON
+               MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-VALIDATE-FILEPATH - approved data-center directory     *
+      *----------------------------------------------------------------*
+       3000-VALIDATE-FILEPATH.
+           MOVE FILEPATH TO APPRDIR-FILEPATH
+           CALL "PTHVALD1" USING APPRDIR-PARMS
+           IF APPRDIR-NOT-APPROVED
+               DISPLAY "OSCMDIN1: FILEPATH NOT ON APPROVED LIST"
+               MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-IF.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4000-PERFORM-OPERATION - map the requested action onto an  *
+      *    allow-listed, parameterized operation                       *
+      *----------------------------------------------------------------*
+       4000-PERFORM-OPERATION.
+           DISPLAY "Enter operation (LISTDIR or PURGE): "
+           ACCEPT OS-OPERATION-CODE
 
-* --- OS Command Injection ---
-       DISPLAY "Enter OS command to execute: ".
-       * --- ruleid : vuln os-cmd-inj --- 
-       ACCEPT OS-COMMAND.
-       CALL 'SYSTEM' USING OS-COMMAND.
-       
-       
-       * --- ruleid : vuln os-cmd-inj --- 
-       ACCEPT USER-INPUT.
-       STRING "ls /etc/hosts " DELIMITED BY SIZE
-              USER-INPUT DELIMITED BY SIZE
-              INTO OS-CMD
-       CALL 'SYSTEM' USING OS-CMD.
-       
-       
-       
-       * --- ruleid : ok os-cmd-inj --- 
-       ACCEPT OS-COMMAND.
-       IF OS-COMMAND = "ls"
-         CALL 'SYSTEM' USING OS-COMMAND
-       ELSE
-         DISPLAY "Command not allowed"
-       END-IF.
-       
-
-       STOP RUN.
+           EVALUATE TRUE
+               WHEN OS-OP-LISTDIR
+                   PERFORM 4100-LIST-DIRECTORY THRU 4100-EXIT
+               WHEN OS-OP-PURGE
+                   PERFORM 4200-SUBMIT-PURGE-JOB THRU 4200-EXIT
+               WHEN OTHER
+                   DISPLAY "OSCMDIN1: OPERATION NOT ALLOWED"
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+                   PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4100-LIST-DIRECTORY - interactive, runs synchronously       *
+      *----------------------------------------------------------------*
+       4100-LIST-DIRECTORY.
+           STRING "ls -l " DELIMITED BY SIZE
+                  FILEPATH DELIMITED BY SIZE
+                  INTO OS-COMMAND
+           CALL "SYSTEM" USING OS-COMMAND
+           DISPLAY "OSCMDIN1: LISTDIR RETURN-CODE IS " RETURN-CODE
+           IF RETURN-CODE = RC-CLEAN
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           ELSE
+               MOVE RC-WARNING TO RETURN-CODE
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-IF.
+       4100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4200-SUBMIT-PURGE-JOB - batch housekeeping, goes to the     *
+      *    scheduler instead of running inline                         *
+      *----------------------------------------------------------------*
+       4200-SUBMIT-PURGE-JOB.
+           MOVE WS-NEXT-JOB-ID TO JOBSUB-JOB-ID
+           ADD 1 TO WS-NEXT-JOB-ID
+           MOVE "PURGE   " TO JOBSUB-OPERATION-CODE
+           MOVE FILEPATH TO JOBSUB-PARAMETER
+           MOVE USERNAME TO JOBSUB-REQUESTED-BY
+           MOVE WS-TIMESTAMP TO JOBSUB-REQUEST-TIMESTAMP
+           SET JOBSUB-PENDING TO TRUE
+           WRITE JOB-SUBMIT-RECORD
+           DISPLAY "OSCMDIN1: PURGE SUBMITTED TO SCHEDULER, JOB "
+                   JOBSUB-JOB-ID
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+       4200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-RECORD - PIN is always masked before it    *
+      *    could end up in this record                                 *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-RECORD.
+           MOVE PIN TO PINMASK-PIN-IN
+           CALL "PINMASK1" USING PINMASK-PARMS
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           SET AUDIT-CHANNEL-OS TO TRUE
+           MOVE USERNAME TO AUDIT-OPERATOR-ID
+           MOVE TERMINAL-ID TO AUDIT-TERMINAL-ID
+           MOVE "OSCMDIN1" TO AUDIT-PROGRAM-ID
+           STRING OS-OPERATION-CODE DELIMITED BY SIZE
+                  " PATH=" DELIMITED BY SIZE
+                  FILEPATH DELIMITED BY SIZE
+                  " PIN=" DELIMITED BY SIZE
+                  PINMASK-PIN-OUT DELIMITED BY SIZE
+                  INTO AUDIT-ACTION
+           IF RETURN-CODE = RC-CLEAN
+               SET AUDIT-RESULT-SUCCESS TO TRUE
+           ELSE
+               IF RETURN-CODE = RC-VALIDATION-FAILURE
+                   SET AUDIT-RESULT-REJECTED TO TRUE
+               ELSE
+                   SET AUDIT-RESULT-FAILURE TO TRUE
+               END-IF
+           END-IF
+           WRITE AUDIT-RECORD.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-PIN-SECURITY-OPEN
+               CLOSE PIN-SECURITY-FILE
+           END-IF
+           IF WS-JOB-SUBMIT-OPEN
+               CLOSE JOB-SUBMIT-FILE
+           END-IF
+           IF WS-OS-AUDIT-OPEN
+               CLOSE OS-AUDIT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
