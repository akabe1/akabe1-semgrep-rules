@@ -1,43 +1,260 @@
+      *================================================================*
+      *  MQCMDIN1                                                      *
+      *  Operator-facing MQ action processor.  Replaces free-text       *
+      *  MQ-COMMAND ACCEPTs with a small set of named, parameterized    *
+      *  operations (connect to the queue manager, set maximum queue    *
+      *  depth, set the put/get inhibit attribute) built from fixed      *
+      *  templates instead of whatever the operator typed.  USERNAME/   *
+      *  PIN is validated and locked out on repeated bad PINs before     *
+      *  any operation is allowed, the queue manager's depth and         *
+      *  connection count are checked before MQCONN is attempted so a   *
+      *  busy or down queue manager is queued or refused instead of      *
+      *  failing with a raw MQ return code, and every attempt (good or   *
+      *  bad) is written to MQ-AUDIT-FILE.                               *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, MESSAGING SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2023-11-02.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2023-11-02 RPK   Original version.
+      *  2026-08-09 JHM   USER-INPUT pulled into a shared copybook;
+      *                   added PIN complexity/expiry/lockout checks;
+      *                   replaced free-text MQ-COMMAND with named
+      *                   allow-listed operations built from templates;
+      *                   added a queue-manager status check ahead of
+      *                   MQCONN; PIN masked before any DISPLAY or
+      *                   audit write; STOP RUN replaced with GOBACK
+      *                   and a file-cleanup paragraph.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. MQCMDIN1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2023-11-02.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
+       CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT PIN-SECURITY-FILE ASSIGN TO PINSEC-FILE-NAME
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PINSEC-USERNAME
+               FILE STATUS IS PS-FILE-STATUS.
 
+           SELECT MQ-AUDIT-FILE ASSIGN TO MQAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MA-FILE-STATUS.
+      *----------------------------------------------------------------*
        DATA DIVISION.
-       LINKAGE SECTION.
-       01 USER-INPUT.
-          05 USERNAME  PIC X(10).
-          05 PIN       PIC X(08).
-          05 FILEPATH  PIC X(20).
-       01  test-var    pic x(10).
-       
-       
        FILE SECTION.
+       FD  PIN-SECURITY-FILE.
+           COPY "pinsec.cpy".
 
+       FD  MQ-AUDIT-FILE.
+           COPY "auditrec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       77 MQ-COMMAND           PIC X(100).
-       77 RETURN-CODE          PIC S9(4) COMP.
+       77  MQ-COMMAND                  PIC X(100).
+
+       77  PS-FILE-STATUS               PIC X(02).
+           88  PS-STATUS-OK                   VALUE '00'.
+           88  PS-STATUS-NOT-FOUND            VALUE '23'.
+       77  MA-FILE-STATUS               PIC X(02).
+           88  MA-STATUS-OK                   VALUE '00'.
+
+       77  WS-PIN-SECURITY-OPEN-SW      PIC X(01) VALUE 'N'.
+           88  WS-PIN-SECURITY-OPEN          VALUE 'Y'.
+       77  WS-MQ-AUDIT-OPEN-SW          PIC X(01) VALUE 'N'.
+           88  WS-MQ-AUDIT-OPEN              VALUE 'Y'.
 
+       77  WS-TODAY-DATE                PIC 9(08).
+       77  WS-TIMESTAMP                 PIC 9(14).
+       77  WS-MAX-DEPTH-DISPLAY         PIC 9(06).
+
+       COPY "pinval.cpy".
+       COPY "pinmask.cpy".
+       COPY "mqops.cpy".
+       COPY "mqstat.cpy".
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       COPY "userin.cpy".
+      *----------------------------------------------------------------*
        PROCEDURE DIVISION USING USER-INPUT.
-       
-       
-* --- MQ Command Injection ---
-       DISPLAY "Enter MQ command to execute: ".
-       * --- ruleid : vuln mq-cmd-inj --- 
-       ACCEPT MQ-COMMAND.
-       CALL 'MQCONN' USING MQ-COMMAND.                     
-
-
-       * --- ruleid : vuln mq-cmd-inj --- 
-       ACCEPT USER-INPUT.
-       STRING USER-INPUT DELIMITED BY SIZE
-              " MQ" DELIMITED BY SIZE
-              INTO MQ-CMD
-       CALL 'MQSET' USING MQ-CMD.
-       
- 
-
-       STOP RUN.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-VALIDATE-OPERATOR THRU 2000-EXIT
+           IF RETURN-CODE = RC-CLEAN
+               PERFORM 4000-PERFORM-OPERATION THRU 4000-EXIT
+           END-IF
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           OPEN I-O PIN-SECURITY-FILE
+           IF PS-STATUS-OK
+               SET WS-PIN-SECURITY-OPEN TO TRUE
+           END-IF
+           OPEN EXTEND MQ-AUDIT-FILE
+           IF MA-STATUS-OK
+               SET WS-MQ-AUDIT-OPEN TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-VALIDATE-OPERATOR - PIN complexity / expiry / lockout  *
+      *----------------------------------------------------------------*
+       2000-VALIDATE-OPERATOR.
+           MOVE USERNAME TO PINSEC-USERNAME
+           READ PIN-SECURITY-FILE
+               INVALID KEY
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+                   MOVE "CONNECT " TO MQ-OPERATION-CODE
+                   PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+                   GO TO 2000-EXIT
+           END-READ
+
+           MOVE PIN TO PINVAL-PIN-ENTERED
+           MOVE WS-TODAY-DATE TO PINVAL-TODAY-DATE
+           CALL "PINVALD1" USING PINVAL-PARMS, PIN-SECURITY-RECORD
+           REWRITE PIN-SECURITY-RECORD
+
+           IF PINVAL-REJECTED
+               DISPLAY "MQCMDIN1: PIN REJECTED - " PINVAL-REASON
+               MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+               MOVE "CONNECT " TO MQ-OPERATION-CODE
+               PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4000-PERFORM-OPERATION - map the requested action onto an  *
+      *    allow-listed, parameterized MQ operation                    *
+      *----------------------------------------------------------------*
+       4000-PERFORM-OPERATION.
+           DISPLAY "Enter MQ operation (CONNECT, SETMAXDP, SETINHIB): "
+           ACCEPT MQ-OPERATION-CODE
+
+           EVALUATE TRUE
+               WHEN MQ-OP-CONNECT
+                   PERFORM 4100-CONNECT-QUEUE-MANAGER THRU 4100-EXIT
+               WHEN MQ-OP-SET-MAXDEPTH
+                   PERFORM 4200-SET-MAX-DEPTH THRU 4200-EXIT
+               WHEN MQ-OP-SET-INHIBIT
+                   PERFORM 4300-SET-INHIBIT THRU 4300-EXIT
+               WHEN OTHER
+                   DISPLAY "MQCMDIN1: OPERATION NOT ALLOWED"
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+                   PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT
+           END-EVALUATE.
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4100-CONNECT-QUEUE-MANAGER - checked against current depth  *
+      *    and connection count before MQCONN is ever attempted        *
+      *----------------------------------------------------------------*
+       4100-CONNECT-QUEUE-MANAGER.
+           CALL "MQSTCHK1" USING MQSTATUS-PARMS
+
+           EVALUATE TRUE
+               WHEN MQSTATUS-REFUSE
+                   DISPLAY "MQCMDIN1: QUEUE MANAGER UNAVAILABLE - "
+                           "CONNECT REFUSED"
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+               WHEN MQSTATUS-QUEUE-IT
+                   DISPLAY "MQCMDIN1: QUEUE MANAGER AT CAPACITY - "
+                           "TRY AGAIN LATER"
+                   MOVE RC-WARNING TO RETURN-CODE
+               WHEN OTHER
+                   STRING "CONNQM " DELIMITED BY SIZE
+                          MQSTATUS-QM-NAME DELIMITED BY SIZE
+                          INTO MQ-COMMAND
+                   CALL "MQCONN" USING MQ-COMMAND
+                   MOVE RC-CLEAN TO RETURN-CODE
+           END-EVALUATE
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+       4100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4200-SET-MAX-DEPTH - maximum queue depth, templated          *
+      *----------------------------------------------------------------*
+       4200-SET-MAX-DEPTH.
+           MOVE MQSTATUS-MAX-DEPTH TO WS-MAX-DEPTH-DISPLAY
+           STRING "SETMAXDP " DELIMITED BY SIZE
+                  MQSTATUS-QM-NAME DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  WS-MAX-DEPTH-DISPLAY DELIMITED BY SIZE
+                  INTO MQ-COMMAND
+           CALL "MQSET" USING MQ-COMMAND
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+       4200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4300-SET-INHIBIT - put/get inhibit attribute, templated      *
+      *----------------------------------------------------------------*
+       4300-SET-INHIBIT.
+           STRING "SETINHIB " DELIMITED BY SIZE
+                  MQSTATUS-QM-NAME DELIMITED BY SIZE
+                  INTO MQ-COMMAND
+           CALL "MQSET" USING MQ-COMMAND
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 8000-WRITE-AUDIT-RECORD THRU 8000-EXIT.
+       4300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8000-WRITE-AUDIT-RECORD - PIN is always masked before it    *
+      *    could end up in this record                                 *
+      *----------------------------------------------------------------*
+       8000-WRITE-AUDIT-RECORD.
+           MOVE PIN TO PINMASK-PIN-IN
+           CALL "PINMASK1" USING PINMASK-PARMS
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           SET AUDIT-CHANNEL-MQ TO TRUE
+           MOVE USERNAME TO AUDIT-OPERATOR-ID
+           MOVE TERMINAL-ID TO AUDIT-TERMINAL-ID
+           MOVE "MQCMDIN1" TO AUDIT-PROGRAM-ID
+           STRING MQ-OPERATION-CODE DELIMITED BY SIZE
+                  " QM=" DELIMITED BY SIZE
+                  MQSTATUS-QM-NAME DELIMITED BY SIZE
+                  " PIN=" DELIMITED BY SIZE
+                  PINMASK-PIN-OUT DELIMITED BY SIZE
+                  INTO AUDIT-ACTION
+           IF RETURN-CODE = RC-CLEAN
+               SET AUDIT-RESULT-SUCCESS TO TRUE
+           ELSE
+               IF RETURN-CODE = RC-VALIDATION-FAILURE
+                   SET AUDIT-RESULT-REJECTED TO TRUE
+               ELSE
+                   SET AUDIT-RESULT-FAILURE TO TRUE
+               END-IF
+           END-IF
+           WRITE AUDIT-RECORD.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-PIN-SECURITY-OPEN
+               CLOSE PIN-SECURITY-FILE
+           END-IF
+           IF WS-MQ-AUDIT-OPEN
+               CLOSE MQ-AUDIT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
