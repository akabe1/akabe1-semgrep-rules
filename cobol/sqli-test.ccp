@@ -1,114 +1,805 @@
+      *================================================================*
+      *  SQLITST1                                                      *
+      *  Ad hoc customer/client/employee SQL access program.  Every     *
+      *  predicate is built from a host variable bound by the DB2       *
+      *  precompiler, never from a STRING-concatenated literal, so an   *
+      *  operator-entered value can change what row is matched but      *
+      *  never what SQL is executed.  SQLCODE is classified centrally   *
+      *  by SQLCLS01, with a bounded retry on transient conditions      *
+      *  such as a deadlock, and every attempt is written to            *
+      *  SQL-AUDIT-FILE.                                                 *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, DATABASE SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2023-11-02.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2023-11-02 RPK   Original version.
+      *  2026-08-09 JHM   Replaced STRING-built predicates with bound
+      *                   host variables throughout; added a paginated
+      *                   customer search report; replaced the
+      *                   triplicated inline FETCH/IF block on the
+      *                   EMPLOYEES cursor with a proper PERFORM UNTIL
+      *                   SQLCODE = 100 loop and turned it into a full
+      *                   department roster report; added WHENEVER
+      *                   NOT FOUND / SQLWARNING declaratives; added
+      *                   client master maintenance (add/change/
+      *                   inquire) with CLIENT-ID format validation;
+      *                   added a staging-table load with commit and
+      *                   rollback; wired SQLCLS01 in for centralized
+      *                   SQLCODE classification and retry; every
+      *                   attempt now writes a structured SQL audit
+      *                   record.
+      *  2026-08-09 JHM   Added an INACTIVATE client function alongside
+      *                   add/change/inquire; CHANGE and INACTIVATE now
+      *                   SELECT the prior NAME before updating so the
+      *                   audit record shows the before/after value,
+      *                   not just a fixed action label.
+      *  2026-08-09 JHM   Customer search report now takes a mode
+      *                   (NAME/ID/STATUS) instead of only supporting
+      *                   a partial-name LIKE search. The cursor FETCH
+      *                   loops on the customer search, department
+      *                   roster, and staging load all used SQLCLS-SEV-
+      *                   CRITICAL as their only stop condition; a
+      *                   deadlock, constraint violation, or object-
+      *                   not-found FETCH classifies as warning, not
+      *                   critical, and was falling through as if the
+      *                   row had been fetched cleanly. All three now
+      *                   stop on any non-info severity. Staging load
+      *                   also now tracks rows committed separately
+      *                   from rows read and displays the two against
+      *                   each other at the end of the job.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. SQLITST1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2023-11-02.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
-       SOURCE-COMPUTER. IBM-370 WITH DEBUGGING MODE.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUSTOMER-SEARCH-REPORT ASSIGN TO CUSTSRCH-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CS-FILE-STATUS.
 
+           SELECT DEPT-ROSTER-REPORT ASSIGN TO DEPTROST-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DR-FILE-STATUS.
+
+           SELECT SQL-AUDIT-FILE ASSIGN TO SQLAUDIT-FILE-NAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS SA-FILE-STATUS.
+      *----------------------------------------------------------------*
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-SEARCH-REPORT.
+       01  CS-REPORT-LINE              PIC X(132).
+
+       FD  DEPT-ROSTER-REPORT.
+       01  DR-REPORT-LINE              PIC X(132).
 
+       FD  SQL-AUDIT-FILE.
+           COPY "auditrec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       77 SQL-QUERY            PIC X(200).
-       77 SQL-QUERY-PERP       PIC X(200)
-            VALUE "SELECT * FROM USERS WHERE NAME = :USER-NAME".
-       77 USER-NAME            PIC X(50).
-       77 CLIENT-ID            PIC X(50).
-       
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       77  CS-FILE-STATUS               PIC X(02).
+           88  CS-STATUS-OK                   VALUE '00'.
+       77  DR-FILE-STATUS               PIC X(02).
+           88  DR-STATUS-OK                   VALUE '00'.
+       77  SA-FILE-STATUS               PIC X(02).
+           88  SA-STATUS-OK                   VALUE '00'.
+
+       77  WS-CUSTOMER-SEARCH-OPEN-SW   PIC X(01) VALUE 'N'.
+           88  WS-CUSTOMER-SEARCH-OPEN        VALUE 'Y'.
+       77  WS-DEPT-ROSTER-OPEN-SW       PIC X(01) VALUE 'N'.
+           88  WS-DEPT-ROSTER-OPEN            VALUE 'Y'.
+       77  WS-SQL-AUDIT-OPEN-SW         PIC X(01) VALUE 'N'.
+           88  WS-SQL-AUDIT-OPEN              VALUE 'Y'.
+
+       77  WS-TODAY-DATE                PIC 9(08).
+       77  WS-TIMESTAMP                 PIC 9(14).
+       77  WS-OPERATOR-ID               PIC X(10).
+       77  WS-TERMINAL-ID               PIC X(08).
+       77  WS-AUDIT-ACTION-TEXT         PIC X(80).
+
+       77  WS-RETRY-COUNT               PIC 9(02) COMP-3.
+       77  WS-RETRY-LIMIT                PIC 9(02) COMP-3 VALUE 3.
+
+       77  WS-PAGE-SIZE                 PIC 9(02) COMP-3 VALUE 10.
+       77  WS-ROW-COUNT-THIS-PAGE       PIC 9(02) COMP-3.
+       77  WS-PAGE-NUMBER               PIC 9(04) COMP-3.
+       77  WS-TOTAL-ROWS-FETCHED        PIC 9(06) COMP-3.
+       77  WS-CUSTOMER-SEARCH-MODE      PIC X(08).
+
+       77  WS-COMMIT-INTERVAL           PIC 9(04) COMP-3 VALUE 100.
+       77  WS-STAGING-ROW-COUNT         PIC 9(06) COMP-3.
+       77  WS-STAGING-ROWS-PENDING      PIC 9(06) COMP-3.
+       77  WS-STAGING-ROWS-COMMITTED    PIC 9(06) COMP-3.
+       77  WS-STAGE-DIVIDE-QUOTIENT     PIC 9(06) COMP-3.
+       77  WS-STAGE-DIVIDE-REMAINDER    PIC 9(04) COMP-3.
+
+       77  HV-CUSTOMER-NAME             PIC X(50).
+       77  HV-CUSTOMER-ID               PIC X(10).
+       77  HV-CUSTOMER-BALANCE          PIC S9(7)V99 COMP-3.
+       77  HV-SEARCH-PATTERN            PIC X(50).
+       77  HV-SEARCH-STATUS             PIC X(01).
+           88  HV-SEARCH-STATUS-ACTIVE        VALUE 'A'.
+           88  HV-SEARCH-STATUS-INACTIVE      VALUE 'I'.
+       77  HV-EMPNAME                   PIC X(30).
+       77  HV-DEPT                      PIC X(10).
+       77  HV-CLIENT-ID                 PIC X(10).
+       77  HV-CLIENT-NAME               PIC X(50).
+
+       77  WS-CLIENT-FUNCTION           PIC X(10).
+       77  WS-CLIENT-OLD-NAME           PIC X(50).
+       77  HV-CLIENT-STATUS             PIC X(01).
+           88  HV-CLIENT-ACTIVE               VALUE 'A'.
+           88  HV-CLIENT-INACTIVE             VALUE 'I'.
+
+       01  CS-HEADER-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               "CUSTOMER NAME SEARCH RESULTS".
+           05  FILLER                  PIC X(06) VALUE "PAGE ".
+           05  CS-HDR-PAGE-NO          PIC ZZZ9.
+       01  CS-DETAIL-LINE.
+           05  CS-DTL-CUST-ID          PIC X(10).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  CS-DTL-CUST-NAME        PIC X(50).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  CS-DTL-CUST-BALANCE     PIC -(9)9.99.
+       01  CS-TRAILER-LINE.
+           05  FILLER                  PIC X(24) VALUE
+               "TOTAL CUSTOMERS FOUND: ".
+           05  CS-TRL-CUST-COUNT       PIC ZZZ,ZZ9.
 
+       01  DR-HEADER-LINE.
+           05  FILLER                  PIC X(20) VALUE
+               "DEPARTMENT ROSTER - ".
+           05  DR-HDR-DEPT             PIC X(10).
+           05  FILLER                  PIC X(08) VALUE " DATE: ".
+           05  DR-HDR-DATE             PIC 9(08).
+       01  DR-DETAIL-LINE.
+           05  DR-DTL-EMPNAME          PIC X(30).
+       01  DR-TRAILER-LINE.
+           05  FILLER                  PIC X(24) VALUE
+               "TOTAL EMPLOYEES LISTED:".
+           05  DR-TRL-EMP-COUNT        PIC ZZZ,ZZ9.
+
+       COPY "sqlcls.cpy".
+       COPY "clival.cpy".
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
        PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           EXEC SQL WHENEVER NOT FOUND CONTINUE END-EXEC
+           EXEC SQL WHENEVER SQLWARNING GO TO 8100-SQL-WARNING-HANDLER
+               END-EXEC
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT
+           PERFORM 2000-CUSTOMER-LOOKUP THRU 2000-EXIT
+           PERFORM 3000-CUSTOMER-SEARCH-REPORT THRU 3000-EXIT
+           PERFORM 4000-DEPARTMENT-ROSTER THRU 4000-EXIT
+           PERFORM 5000-CLIENT-MAINTENANCE THRU 5000-EXIT
+           PERFORM 6000-STAGING-TABLE-LOAD THRU 6000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-TIMESTAMP FROM DATE YYYYMMDD
+           DISPLAY "Enter operator ID: "
+           ACCEPT WS-OPERATOR-ID
+           DISPLAY "Enter terminal ID: "
+           ACCEPT WS-TERMINAL-ID
+           OPEN OUTPUT CUSTOMER-SEARCH-REPORT
+           IF CS-STATUS-OK
+               SET WS-CUSTOMER-SEARCH-OPEN TO TRUE
+           END-IF
+           OPEN OUTPUT DEPT-ROSTER-REPORT
+           IF DR-STATUS-OK
+               SET WS-DEPT-ROSTER-OPEN TO TRUE
+           END-IF
+           OPEN EXTEND SQL-AUDIT-FILE
+           IF SA-STATUS-OK
+               SET WS-SQL-AUDIT-OPEN TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-CUSTOMER-LOOKUP - req: parameterized lookup, bound      *
+      *    host variable, bounded retry on a transient SQLCODE         *
+      *----------------------------------------------------------------*
+       2000-CUSTOMER-LOOKUP.
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM 2100-LOOKUP-ATTEMPT THRU 2100-EXIT
+               WITH TEST AFTER
+               UNTIL SQLCODE = 0
+                  OR NOT SQLCLS-RETRYABLE
+                  OR WS-RETRY-COUNT >= WS-RETRY-LIMIT
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   DISPLAY "CUSTOMER ID: " HV-CUSTOMER-ID
+                   MOVE RC-CLEAN TO RETURN-CODE
+                   MOVE "CUSTOMER LOOKUP" TO WS-AUDIT-ACTION-TEXT
+               WHEN SQLCODE = 100
+                   DISPLAY "SQLITST1: NO MATCHING CUSTOMER FOUND"
+                   MOVE RC-CLEAN TO RETURN-CODE
+                   MOVE "CUSTOMER LOOKUP - NOT FOUND"
+                       TO WS-AUDIT-ACTION-TEXT
+               WHEN OTHER
+                   DISPLAY "SQLITST1: CUSTOMER LOOKUP FAILED - "
+                           SQLCLS-DESCRIPTION
+                   MOVE RC-ABEND-WORTHY TO RETURN-CODE
+                   MOVE "CUSTOMER LOOKUP - FAILED"
+                       TO WS-AUDIT-ACTION-TEXT
+           END-EVALUATE
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-LOOKUP-ATTEMPT.
+           ADD 1 TO WS-RETRY-COUNT
+           IF WS-RETRY-COUNT = 1
+               DISPLAY "Enter customer name for SQL query: "
+               ACCEPT HV-CUSTOMER-NAME
+           ELSE
+               DISPLAY "SQLITST1: RETRYING CUSTOMER LOOKUP, ATTEMPT "
+                       WS-RETRY-COUNT
+           END-IF
+           EXEC SQL
+               SELECT CUSTOMER-ID INTO :HV-CUSTOMER-ID
+                   FROM CUSTOMERS
+                   WHERE NAME = :HV-CUSTOMER-NAME
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-CUSTOMER-SEARCH-REPORT - cursor-driven search,          *
+      *    paginated with a header every WS-PAGE-SIZE detail lines;     *
+      *    operator picks the search criterion the same way             *
+      *    5000-CLIENT-MAINTENANCE picks its function                   *
+      *----------------------------------------------------------------*
+       3000-CUSTOMER-SEARCH-REPORT.
+           DISPLAY "Enter search mode (NAME, ID, STATUS): "
+           ACCEPT WS-CUSTOMER-SEARCH-MODE
+           MOVE 0 TO WS-ROW-COUNT-THIS-PAGE
+           MOVE 0 TO WS-PAGE-NUMBER
+           MOVE 0 TO WS-TOTAL-ROWS-FETCHED
+
+           EVALUATE WS-CUSTOMER-SEARCH-MODE
+               WHEN "ID"
+                   PERFORM 3400-SEARCH-BY-ID THRU 3400-EXIT
+               WHEN "STATUS"
+                   PERFORM 3500-SEARCH-BY-STATUS THRU 3500-EXIT
+               WHEN OTHER
+                   PERFORM 3300-SEARCH-BY-NAME THRU 3300-EXIT
+           END-EVALUATE
+
+           IF NOT SQLCLS-SEV-INFO
+               DISPLAY "SQLITST1: CUSTOMER SEARCH FETCH FAILED - "
+                       SQLCLS-DESCRIPTION
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               MOVE "CUSTOMER SEARCH REPORT - FETCH FAILED"
+                   TO WS-AUDIT-ACTION-TEXT
+           ELSE
+               MOVE WS-TOTAL-ROWS-FETCHED TO CS-TRL-CUST-COUNT
+               MOVE CS-TRAILER-LINE TO CS-REPORT-LINE
+               WRITE CS-REPORT-LINE
+               DISPLAY "SQLITST1: CUSTOMER SEARCH RETURNED "
+                       WS-TOTAL-ROWS-FETCHED " ROW(S)"
+               MOVE RC-CLEAN TO RETURN-CODE
+               MOVE "CUSTOMER SEARCH REPORT" TO WS-AUDIT-ACTION-TEXT
+           END-IF
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3100-PROCESS-ONE-SEARCH-ROW.
+           IF WS-ROW-COUNT-THIS-PAGE = 0
+               PERFORM 3200-WRITE-SEARCH-PAGE-HEADER THRU 3200-EXIT
+           END-IF
+
+           ADD 1 TO WS-TOTAL-ROWS-FETCHED
+           ADD 1 TO WS-ROW-COUNT-THIS-PAGE
+           MOVE HV-CUSTOMER-ID TO CS-DTL-CUST-ID
+           MOVE HV-CUSTOMER-NAME TO CS-DTL-CUST-NAME
+           MOVE HV-CUSTOMER-BALANCE TO CS-DTL-CUST-BALANCE
+           MOVE CS-DETAIL-LINE TO CS-REPORT-LINE
+           WRITE CS-REPORT-LINE
+
+           IF WS-ROW-COUNT-THIS-PAGE >= WS-PAGE-SIZE
+               MOVE 0 TO WS-ROW-COUNT-THIS-PAGE
+           END-IF
+
+           EXEC SQL
+               FETCH CUST-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT.
+       3100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3200-WRITE-SEARCH-PAGE-HEADER.
+           ADD 1 TO WS-PAGE-NUMBER
+           MOVE WS-PAGE-NUMBER TO CS-HDR-PAGE-NO
+           MOVE CS-HEADER-LINE TO CS-REPORT-LINE
+           WRITE CS-REPORT-LINE.
+       3200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3300-SEARCH-BY-NAME.
+           DISPLAY "Enter customer name search pattern (SQL LIKE): "
+           ACCEPT HV-SEARCH-PATTERN
+           EXEC SQL
+               DECLARE CUST-SEARCH-CURSOR CURSOR FOR
+                   SELECT CUSTOMER-ID, NAME, BALANCE FROM CUSTOMERS
+                       WHERE NAME LIKE :HV-SEARCH-PATTERN
+                       ORDER BY NAME
+           END-EXEC
+           EXEC SQL OPEN CUST-SEARCH-CURSOR END-EXEC
+           EXEC SQL
+               FETCH CUST-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+
+           PERFORM 3100-PROCESS-ONE-SEARCH-ROW THRU 3100-EXIT
+               UNTIL SQLCODE = 100
+                  OR NOT SQLCLS-SEV-INFO
+
+           EXEC SQL CLOSE CUST-SEARCH-CURSOR END-EXEC.
+       3300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3400-SEARCH-BY-ID.
+           DISPLAY "Enter customer id to search for: "
+           ACCEPT HV-CUSTOMER-ID
+           EXEC SQL
+               DECLARE CUST-ID-SEARCH-CURSOR CURSOR FOR
+                   SELECT CUSTOMER-ID, NAME, BALANCE FROM CUSTOMERS
+                       WHERE CUSTOMER-ID = :HV-CUSTOMER-ID
+           END-EXEC
+           EXEC SQL OPEN CUST-ID-SEARCH-CURSOR END-EXEC
+           EXEC SQL
+               FETCH CUST-ID-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+
+           PERFORM 3410-PROCESS-ONE-ID-ROW THRU 3410-EXIT
+               UNTIL SQLCODE = 100
+                  OR NOT SQLCLS-SEV-INFO
+
+           EXEC SQL CLOSE CUST-ID-SEARCH-CURSOR END-EXEC.
+       3400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3410-PROCESS-ONE-ID-ROW.
+           IF WS-ROW-COUNT-THIS-PAGE = 0
+               PERFORM 3200-WRITE-SEARCH-PAGE-HEADER THRU 3200-EXIT
+           END-IF
+
+           ADD 1 TO WS-TOTAL-ROWS-FETCHED
+           ADD 1 TO WS-ROW-COUNT-THIS-PAGE
+           MOVE HV-CUSTOMER-ID TO CS-DTL-CUST-ID
+           MOVE HV-CUSTOMER-NAME TO CS-DTL-CUST-NAME
+           MOVE HV-CUSTOMER-BALANCE TO CS-DTL-CUST-BALANCE
+           MOVE CS-DETAIL-LINE TO CS-REPORT-LINE
+           WRITE CS-REPORT-LINE
+
+           IF WS-ROW-COUNT-THIS-PAGE >= WS-PAGE-SIZE
+               MOVE 0 TO WS-ROW-COUNT-THIS-PAGE
+           END-IF
+
+           EXEC SQL
+               FETCH CUST-ID-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT.
+       3410-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3500-SEARCH-BY-STATUS.
+           DISPLAY "Enter customer status to search for (A/I/C): "
+           ACCEPT HV-SEARCH-STATUS
+           EXEC SQL
+               DECLARE CUST-STATUS-SEARCH-CURSOR CURSOR FOR
+                   SELECT CUSTOMER-ID, NAME, BALANCE FROM CUSTOMERS
+                       WHERE STATUS = :HV-SEARCH-STATUS
+                       ORDER BY NAME
+           END-EXEC
+           EXEC SQL OPEN CUST-STATUS-SEARCH-CURSOR END-EXEC
+           EXEC SQL
+               FETCH CUST-STATUS-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+
+           PERFORM 3510-PROCESS-ONE-STATUS-ROW THRU 3510-EXIT
+               UNTIL SQLCODE = 100
+                  OR NOT SQLCLS-SEV-INFO
+
+           EXEC SQL CLOSE CUST-STATUS-SEARCH-CURSOR END-EXEC.
+       3500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       3510-PROCESS-ONE-STATUS-ROW.
+           IF WS-ROW-COUNT-THIS-PAGE = 0
+               PERFORM 3200-WRITE-SEARCH-PAGE-HEADER THRU 3200-EXIT
+           END-IF
+
+           ADD 1 TO WS-TOTAL-ROWS-FETCHED
+           ADD 1 TO WS-ROW-COUNT-THIS-PAGE
+           MOVE HV-CUSTOMER-ID TO CS-DTL-CUST-ID
+           MOVE HV-CUSTOMER-NAME TO CS-DTL-CUST-NAME
+           MOVE HV-CUSTOMER-BALANCE TO CS-DTL-CUST-BALANCE
+           MOVE CS-DETAIL-LINE TO CS-REPORT-LINE
+           WRITE CS-REPORT-LINE
+
+           IF WS-ROW-COUNT-THIS-PAGE >= WS-PAGE-SIZE
+               MOVE 0 TO WS-ROW-COUNT-THIS-PAGE
+           END-IF
+
+           EXEC SQL
+               FETCH CUST-STATUS-SEARCH-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME,
+                        :HV-CUSTOMER-BALANCE
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT.
+       3510-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    4000-DEPARTMENT-ROSTER - full listing off the EMPLOYEES      *
+      *    cursor using a PERFORM UNTIL SQLCODE = 100 loop in place     *
+      *    of the old triplicated inline FETCH/IF block                 *
+      *----------------------------------------------------------------*
+       4000-DEPARTMENT-ROSTER.
+           DISPLAY "Enter department code for roster: "
+           ACCEPT HV-DEPT
+           MOVE 0 TO WS-TOTAL-ROWS-FETCHED
+
+           EXEC SQL
+               DECLARE DEPT-EMP-CURSOR CURSOR FOR
+                   SELECT EMPNAME FROM EMPLOYEES WHERE DEPT = :HV-DEPT
+           END-EXEC
+           EXEC SQL OPEN DEPT-EMP-CURSOR END-EXEC
+
+           MOVE HV-DEPT TO DR-HDR-DEPT
+           MOVE WS-TODAY-DATE TO DR-HDR-DATE
+           MOVE DR-HEADER-LINE TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+
+           EXEC SQL FETCH DEPT-EMP-CURSOR INTO :HV-EMPNAME END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+
+           PERFORM 4100-PROCESS-ONE-EMPLOYEE THRU 4100-EXIT
+               UNTIL SQLCODE = 100
+                  OR NOT SQLCLS-SEV-INFO
+
+           EXEC SQL CLOSE DEPT-EMP-CURSOR END-EXEC
+
+           MOVE WS-TOTAL-ROWS-FETCHED TO DR-TRL-EMP-COUNT
+           MOVE DR-TRAILER-LINE TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+
+           IF NOT SQLCLS-SEV-INFO
+               DISPLAY "SQLITST1: DEPARTMENT ROSTER FETCH FAILED - "
+                       SQLCLS-DESCRIPTION
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               MOVE "DEPARTMENT ROSTER REPORT - FETCH FAILED"
+                   TO WS-AUDIT-ACTION-TEXT
+           ELSE
+               MOVE RC-CLEAN TO RETURN-CODE
+               MOVE "DEPARTMENT ROSTER REPORT" TO WS-AUDIT-ACTION-TEXT
+           END-IF
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT.
+       4000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       4100-PROCESS-ONE-EMPLOYEE.
+           ADD 1 TO WS-TOTAL-ROWS-FETCHED
+           MOVE HV-EMPNAME TO DR-DTL-EMPNAME
+           MOVE DR-DETAIL-LINE TO DR-REPORT-LINE
+           WRITE DR-REPORT-LINE
+           EXEC SQL FETCH DEPT-EMP-CURSOR INTO :HV-EMPNAME END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT.
+       4100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    5000-CLIENT-MAINTENANCE - add / change / inactivate /       *
+      *    inquire, gated on a validated CLIENT-ID                      *
+      *----------------------------------------------------------------*
+       5000-CLIENT-MAINTENANCE.
+           DISPLAY "Enter client function (ADD, CHANGE, INACTIVATE, "
+                   "INQUIRE): "
+           ACCEPT WS-CLIENT-FUNCTION
+           DISPLAY "Enter client id: "
+           ACCEPT CLIVAL-CLIENT-ID
+           CALL "CLIDVAL1" USING CLIVAL-PARMS
+
+           IF CLIVAL-INVALID
+               DISPLAY "SQLITST1: CLIENT-ID REJECTED - " CLIVAL-REASON
+               MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+               MOVE "CLIENT MAINTENANCE - CLIENT-ID REJECTED"
+                   TO WS-AUDIT-ACTION-TEXT
+               PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT
+               GO TO 5000-EXIT
+           END-IF
+
+           MOVE CLIVAL-CLIENT-ID TO HV-CLIENT-ID
+           EVALUATE WS-CLIENT-FUNCTION
+               WHEN "ADD"
+                   PERFORM 5100-ADD-CLIENT THRU 5100-EXIT
+               WHEN "CHANGE"
+                   PERFORM 5200-CHANGE-CLIENT THRU 5200-EXIT
+               WHEN "INACTIVATE"
+                   PERFORM 5400-INACTIVATE-CLIENT THRU 5400-EXIT
+               WHEN "INQUIRE"
+                   PERFORM 5300-INQUIRE-CLIENT THRU 5300-EXIT
+               WHEN OTHER
+                   DISPLAY "SQLITST1: CLIENT FUNCTION NOT RECOGNIZED"
+                   MOVE RC-VALIDATION-FAILURE TO RETURN-CODE
+                   MOVE "CLIENT MAINTENANCE - BAD FUNCTION"
+                       TO WS-AUDIT-ACTION-TEXT
+           END-EVALUATE
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT.
+       5000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5100-ADD-CLIENT.
+           DISPLAY "Enter client name: "
+           ACCEPT HV-CLIENT-NAME
+           EXEC SQL
+               INSERT INTO CLIENTS (ID, NAME)
+                   VALUES (:HV-CLIENT-ID, :HV-CLIENT-NAME)
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           IF SQLCODE = 0
+               MOVE RC-CLEAN TO RETURN-CODE
+           ELSE
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           END-IF
+           MOVE "CLIENT MAINTENANCE - ADD" TO WS-AUDIT-ACTION-TEXT.
+       5100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5200-CHANGE-CLIENT.
+           MOVE SPACES TO WS-CLIENT-OLD-NAME
+           EXEC SQL
+               SELECT NAME INTO :WS-CLIENT-OLD-NAME
+                   FROM CLIENTS WHERE ID = :HV-CLIENT-ID
+           END-EXEC
+           DISPLAY "Enter new client name: "
+           ACCEPT HV-CLIENT-NAME
+           EXEC SQL
+               UPDATE CLIENTS SET NAME = :HV-CLIENT-NAME
+                   WHERE ID = :HV-CLIENT-ID
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           IF SQLCODE = 0
+               MOVE RC-CLEAN TO RETURN-CODE
+           ELSE
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           END-IF
+           MOVE SPACES TO WS-AUDIT-ACTION-TEXT
+           STRING "CLIENT MAINTENANCE - CHANGE NAME FROM "
+                   DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CLIENT-OLD-NAME) DELIMITED BY SIZE
+               " TO " DELIMITED BY SIZE
+               FUNCTION TRIM(HV-CLIENT-NAME) DELIMITED BY SIZE
+               INTO WS-AUDIT-ACTION-TEXT.
+       5200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       5300-INQUIRE-CLIENT.
+           EXEC SQL
+               SELECT NAME INTO :HV-CLIENT-NAME
+                   FROM CLIENTS WHERE ID = :HV-CLIENT-ID
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           IF SQLCODE = 0
+               DISPLAY "CLIENT NAME: " HV-CLIENT-NAME
+               MOVE RC-CLEAN TO RETURN-CODE
+           ELSE
+               IF SQLCODE = 100
+                   DISPLAY "SQLITST1: CLIENT NOT FOUND"
+                   MOVE RC-CLEAN TO RETURN-CODE
+               ELSE
+                   MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               END-IF
+           END-IF
+           MOVE "CLIENT MAINTENANCE - INQUIRE" TO WS-AUDIT-ACTION-TEXT.
+       5300-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    5400-INACTIVATE-CLIENT - sets the client to inactive        *
+      *    rather than deleting the row; NAME is carried into the      *
+      *    audit text so the change log shows whose record it was      *
+      *----------------------------------------------------------------*
+       5400-INACTIVATE-CLIENT.
+           MOVE SPACES TO WS-CLIENT-OLD-NAME
+           EXEC SQL
+               SELECT NAME INTO :WS-CLIENT-OLD-NAME
+                   FROM CLIENTS WHERE ID = :HV-CLIENT-ID
+           END-EXEC
+           SET HV-CLIENT-INACTIVE TO TRUE
+           EXEC SQL
+               UPDATE CLIENTS SET STATUS = :HV-CLIENT-STATUS
+                   WHERE ID = :HV-CLIENT-ID
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           IF SQLCODE = 0
+               MOVE RC-CLEAN TO RETURN-CODE
+           ELSE
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           END-IF
+           MOVE SPACES TO WS-AUDIT-ACTION-TEXT
+           STRING "CLIENT MAINTENANCE - INACTIVATE " DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CLIENT-OLD-NAME) DELIMITED BY SIZE
+               " FROM ACTIVE TO INACTIVE" DELIMITED BY SIZE
+               INTO WS-AUDIT-ACTION-TEXT.
+       5400-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    6000-STAGING-TABLE-LOAD - commit every WS-COMMIT-INTERVAL   *
+      *    rows, roll back everything loaded so far on a critical       *
+      *    SQLCODE instead of leaving the staging table half loaded     *
+      *----------------------------------------------------------------*
+       6000-STAGING-TABLE-LOAD.
+           MOVE 0 TO WS-STAGING-ROW-COUNT
+           MOVE 0 TO WS-STAGING-ROWS-PENDING
+           MOVE 0 TO WS-STAGING-ROWS-COMMITTED
+           MOVE RC-CLEAN TO RETURN-CODE
+
+           EXEC SQL
+               DECLARE STAGE-SRC-CURSOR CURSOR FOR
+                   SELECT CUSTOMER-ID, NAME FROM CUSTOMERS-STAGE-SRC
+           END-EXEC
+           EXEC SQL OPEN STAGE-SRC-CURSOR END-EXEC
+           EXEC SQL
+               FETCH STAGE-SRC-CURSOR
+                   INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           IF NOT SQLCLS-SEV-INFO
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           END-IF
+
+           PERFORM 6100-LOAD-ONE-STAGING-ROW THRU 6100-EXIT
+               UNTIL SQLCODE = 100
+                  OR RETURN-CODE = RC-ABEND-WORTHY
+
+           EXEC SQL CLOSE STAGE-SRC-CURSOR END-EXEC
+
+           IF RETURN-CODE = RC-ABEND-WORTHY
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "SQLITST1: STAGING LOAD ROLLED BACK AT ROW "
+                       WS-STAGING-ROW-COUNT
+               MOVE "STAGING LOAD - ROLLED BACK"
+                   TO WS-AUDIT-ACTION-TEXT
+           ELSE
+               EXEC SQL COMMIT END-EXEC
+               ADD WS-STAGING-ROWS-PENDING TO WS-STAGING-ROWS-COMMITTED
+               MOVE 0 TO WS-STAGING-ROWS-PENDING
+               DISPLAY "SQLITST1: STAGING LOAD COMMITTED, "
+                       WS-STAGING-ROW-COUNT " ROW(S)"
+               MOVE "STAGING LOAD - COMMITTED" TO WS-AUDIT-ACTION-TEXT
+           END-IF
+           DISPLAY "SQLITST1: STAGING RECONCILIATION - ROWS READ "
+                   WS-STAGING-ROW-COUNT " ROWS COMMITTED "
+                   WS-STAGING-ROWS-COMMITTED
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT.
+       6000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       6100-LOAD-ONE-STAGING-ROW.
+           ADD 1 TO WS-STAGING-ROW-COUNT
+           EXEC SQL
+               INSERT INTO CUSTOMERS-STAGE (CUSTOMER-ID, NAME)
+                   VALUES (:HV-CUSTOMER-ID, :HV-CUSTOMER-NAME)
+           END-EXEC
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
 
-* --- SQL Injection ---
-       DISPLAY "Enter customer name for SQL query: ".
-       * --- ruleid : vuln sqli ---
-       ACCEPT INPUT-USER.                               
-       STRING "SELECT * FROM CUSTOMERS WHERE NAME = '" DELIMITED BY SIZE
-              INPUT-USER DELIMITED BY SIZE
-              "'" INTO SQL-QUERY
-       END-STRING.
-       EXEC SQL
-           EXECUTE IMMEDIATE :SQL-QUERY                    
-       END-EXEC.
-       
-       
-       * --- ruleid : vuln sqli ---
-       ACCEPT USER-NAME
-       MOVE "SELECT * FROM USERS WHERE NAME = '" TO SQL-QUERY
-       STRING SQL-QUERY DELIMITED BY SIZE
-              USER-NAME DELIMITED BY SPACE
-              "'"
-              INTO SQL-QUERY
-       EXEC SQL
-            EXECUTE IMMEDIATE :SQL-QUERY
-       END-EXEC.
-       
-             
-       
-       * --- ruleid : ok sqli (host-var with prepare and execute)  ---
-       DISPLAY "Enter the employee username:"
-       ACCEPT WS-USERNAME
-       MOVE WS-USERNAME TO HV-USERNAME
-       MOVE "SELECT EMPNAME FROM EMPLOYEES WHERE USERNAME = ?" TO SQL-STMT
-       EXEC SQL
-           PREPARE STMT1 FROM :SQL-STMT
-       END-EXEC
-       EXEC SQL
-           EXECUTE STMT1 INTO :HV-EMPNAME USING :HV-USERNAME
-       END-EXEC
-       
-       
-       
-       * --- ruleid : ok sqli ---
-       ACCEPT USER-NAME
-       EXEC SQL
-           PREPARE STMT FROM :SQL-QUERY-PREP
-       END-EXEC
-       EXEC SQL
-           DECLARE CURSOR1 CURSOR FOR STMT
-       END-EXEC
-       EXEC SQL
-           OPEN CURSOR1 USING :USER-NAME
-       END-EXEC
-       EXEC SQL
-           CLOSE CURSOR1
-       END-EXEC
-       
-       
-
-       * --- ruleid : ok sqli (host-var) ---
-       ACCEPT CLIENT-ID          
-       EXEC SQL
-          SELECT * FROM CLIENTS WHERE ID = :CLIENT-ID
-       END-EXEC
-        
-        
-       
-       * --- ruleid : vuln sqli ---
-       ACCEPT Y
-       STRING "INSERT INTO TBL (a,b,c) VALUES (" X "," Y "," Z ")" INTO Q-SQL
-       EXEC SQL PREPARE STMT FROM :Q-SQL END-EXEC.
-       EXEC SQL EXECUTE STMT END-EXEC.
-       
-
-       
-       * --- ruleid : ok sqli (host-var with cursor) ---
-       ACCEPT HV-DEPT
-       EXEC SQL
-           DECLARE C1 CURSOR FOR
-           SELECT EMPNAME FROM EMPLOYEES WHERE DEPT = :HV-DEPT
-       END-EXEC
-       EXEC SQL OPEN C1 END-EXEC
-       EXEC SQL FETCH C1 INTO :HV-EMPNAME END-EXEC
-       IF SQLCODE = 0
-           DISPLAY "Employee: " HV-EMPNAME
-       EXEC SQL FETCH C1 INTO :HV-EMPNAME END-EXEC
-       IF SQLCODE = 0
-           DISPLAY "Employee: " HV-EMPNAME
-       EXEC SQL FETCH C1 INTO :HV-EMPNAME END-EXEC
-       IF SQLCODE = 0
-           DISPLAY "Employee: " HV-EMPNAME
-       EXEC SQL CLOSE C1 END-EXEC
-       
-       
-
-       STOP RUN.
+           IF NOT SQLCLS-SEV-INFO
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+           ELSE
+               ADD 1 TO WS-STAGING-ROWS-PENDING
+               DIVIDE WS-STAGING-ROW-COUNT BY WS-COMMIT-INTERVAL
+                   GIVING WS-STAGE-DIVIDE-QUOTIENT
+                   REMAINDER WS-STAGE-DIVIDE-REMAINDER
+               IF WS-STAGE-DIVIDE-REMAINDER = 0
+                   EXEC SQL COMMIT END-EXEC
+                   ADD WS-STAGING-ROWS-PENDING TO
+                       WS-STAGING-ROWS-COMMITTED
+                   MOVE 0 TO WS-STAGING-ROWS-PENDING
+               END-IF
+               EXEC SQL
+                   FETCH STAGE-SRC-CURSOR
+                       INTO :HV-CUSTOMER-ID, :HV-CUSTOMER-NAME
+               END-EXEC
+               PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+               IF NOT SQLCLS-SEV-INFO
+                   MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               END-IF
+           END-IF.
+       6100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8900-CLASSIFY-SQLCODE - centralized SQLCODE classification  *
+      *----------------------------------------------------------------*
+       8900-CLASSIFY-SQLCODE.
+           MOVE SQLCODE TO SQLCLS-SQLCODE
+           CALL "SQLCLS01" USING SQLCLS-PARMS.
+       8900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8100-SQL-WARNING-HANDLER - an SQLWARNING is not expected to *
+      *    be safely resumable mid-statement, so it ends the job        *
+      *----------------------------------------------------------------*
+       8100-SQL-WARNING-HANDLER.
+           PERFORM 8900-CLASSIFY-SQLCODE THRU 8900-EXIT
+           DISPLAY "SQLITST1: SQL WARNING RAISED - " SQLCLS-DESCRIPTION
+           MOVE RC-WARNING TO RETURN-CODE
+           MOVE "UNHANDLED SQL WARNING" TO WS-AUDIT-ACTION-TEXT
+           PERFORM 8950-WRITE-SQL-AUDIT-RECORD THRU 8950-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    8950-WRITE-SQL-AUDIT-RECORD                                 *
+      *----------------------------------------------------------------*
+       8950-WRITE-SQL-AUDIT-RECORD.
+           MOVE WS-TIMESTAMP TO AUDIT-TIMESTAMP
+           SET AUDIT-CHANNEL-SQL TO TRUE
+           MOVE WS-OPERATOR-ID TO AUDIT-OPERATOR-ID
+           MOVE WS-TERMINAL-ID TO AUDIT-TERMINAL-ID
+           MOVE "SQLITST1" TO AUDIT-PROGRAM-ID
+           MOVE WS-AUDIT-ACTION-TEXT TO AUDIT-ACTION
+           IF RETURN-CODE = RC-CLEAN
+               SET AUDIT-RESULT-SUCCESS TO TRUE
+           ELSE
+               IF RETURN-CODE = RC-VALIDATION-FAILURE
+                   SET AUDIT-RESULT-REJECTED TO TRUE
+               ELSE
+                   SET AUDIT-RESULT-FAILURE TO TRUE
+               END-IF
+           END-IF
+           WRITE AUDIT-RECORD.
+       8950-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close every file this program opened      *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-CUSTOMER-SEARCH-OPEN
+               CLOSE CUSTOMER-SEARCH-REPORT
+           END-IF
+           IF WS-DEPT-ROSTER-OPEN
+               CLOSE DEPT-ROSTER-REPORT
+           END-IF
+           IF WS-SQL-AUDIT-OPEN
+               CLOSE SQL-AUDIT-FILE
+           END-IF.
+       9000-EXIT.
+           EXIT.
