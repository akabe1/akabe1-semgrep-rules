@@ -0,0 +1,61 @@
+      *================================================================*
+      *  MQSTCHK1                                                      *
+      *  Queue-manager status check run ahead of MQCONN.  Inquires      *
+      *  current queue depth and open connection count and decides      *
+      *  whether the caller should proceed, queue the request for       *
+      *  later, or refuse it outright - instead of the caller just      *
+      *  throwing a raw MQ return code at the operator.                 *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, MESSAGING SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MQSTCHK1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-MQINQ-RETURN-CODE        PIC S9(04) COMP.
+       LINKAGE SECTION.
+       COPY "mqstat.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING MQSTATUS-PARMS.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           CALL "MQINQ" USING MQSTATUS-PARMS
+               GIVING WS-MQINQ-RETURN-CODE
+           END-CALL
+
+           IF WS-MQINQ-RETURN-CODE NOT = 0
+               SET MQSTATUS-UNAVAILABLE TO TRUE
+               SET MQSTATUS-REFUSE TO TRUE
+               GO TO 0000-EXIT
+           END-IF
+
+           SET MQSTATUS-AVAILABLE TO TRUE
+
+           IF MQSTATUS-CONNECTION-COUNT >= MQSTATUS-MAX-CONNECTIONS
+               SET MQSTATUS-REFUSE TO TRUE
+           ELSE
+               IF MQSTATUS-CURRENT-DEPTH >= MQSTATUS-MAX-DEPTH
+                   SET MQSTATUS-QUEUE-IT TO TRUE
+               ELSE
+                   SET MQSTATUS-PROCEED TO TRUE
+               END-IF
+           END-IF.
+       0000-EXIT.
+           GOBACK.
