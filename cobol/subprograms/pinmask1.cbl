@@ -0,0 +1,36 @@
+      *================================================================*
+      *  PINMASK1                                                      *
+      *  Masks a PIN value to asterisks of the same length.  Any        *
+      *  program handling USER-INPUT calls this before logging or       *
+      *  displaying it, so PIN never appears in the clear in a          *
+      *  console DISPLAY or an audit record.                            *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, SECURITY ADMINISTRATION GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINMASK1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LINKAGE SECTION.
+       COPY "pinmask.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING PINMASK-PARMS.
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE "********" TO PINMASK-PIN-OUT
+           GOBACK.
