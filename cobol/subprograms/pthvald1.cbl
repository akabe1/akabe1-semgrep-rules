@@ -0,0 +1,114 @@
+      *================================================================*
+      *  PTHVALD1                                                      *
+      *  Checks an operator-entered FILEPATH against the shop's         *
+      *  table of approved data-center directories.  Any downstream    *
+      *  file open should be preceded by a call to this subprogram      *
+      *  so a mistyped path can't point an extract job at a volume      *
+      *  that isn't ours.                                               *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PTHVALD1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    APPROVED DATA-CENTER DIRECTORY TABLE                        *
+      *----------------------------------------------------------------*
+       01  APPROVED-DIRECTORY-TABLE.
+           05  FILLER   PIC X(20) VALUE "/dcprod/extracts/   ".
+           05  FILLER   PIC X(20) VALUE "/dcprod/reports/    ".
+           05  FILLER   PIC X(20) VALUE "/dcprod/work/       ".
+           05  FILLER   PIC X(20) VALUE "/dcbackup/extracts/ ".
+       01  FILLER REDEFINES APPROVED-DIRECTORY-TABLE.
+           05  APPROVED-DIR-ENTRY OCCURS 4 TIMES
+                   INDEXED BY APPROVED-DIR-IDX
+                   PIC X(20).
+       77  WS-PREFIX-LENGTH             PIC 9(02) COMP-3.
+       77  WS-FOUND-SW                  PIC X(01) VALUE 'N'.
+           88  WS-FOUND                       VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *    CHARACTER-SET CHECK - a prefix match alone still lets a      *
+      *    path like /dcprod/work/;id through, so every character in   *
+      *    FILEPATH is also checked against this allow-list.  Any       *
+      *    character not in WS-VALID-CHARS survives the CONVERTING      *
+      *    below and fails WS-SCRATCH-PATH = SPACES.                    *
+      *----------------------------------------------------------------*
+       77  WS-SCRATCH-PATH              PIC X(20).
+       01  VALID-CHARACTER-TABLE.
+           05  FILLER PIC X(39) VALUE
+               "/._0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ".
+           05  FILLER PIC X(26) VALUE "abcdefghijklmnopqrstuvwxyz".
+       01  FILLER REDEFINES VALID-CHARACTER-TABLE.
+           05  WS-VALID-CHARS           PIC X(65).
+       77  WS-BLANK-CHARS               PIC X(65) VALUE SPACES.
+       77  WS-CHARS-SAFE-SW             PIC X(01) VALUE 'N'.
+           88  WS-CHARS-SAFE                  VALUE 'Y'.
+           88  WS-CHARS-UNSAFE                VALUE 'N'.
+       LINKAGE SECTION.
+       COPY "apprdir.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING APPRDIR-PARMS.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE 'N' TO WS-FOUND-SW
+           SET APPROVED-DIR-IDX TO 1
+           PERFORM 1000-CHECK-ONE-DIRECTORY THRU 1000-EXIT
+               VARYING APPROVED-DIR-IDX FROM 1 BY 1
+               UNTIL APPROVED-DIR-IDX > 4
+                  OR WS-FOUND
+
+           PERFORM 2000-CHECK-SAFE-CHARACTERS THRU 2000-EXIT
+
+           IF WS-FOUND AND WS-CHARS-SAFE
+               SET APPRDIR-APPROVED TO TRUE
+           ELSE
+               SET APPRDIR-NOT-APPROVED TO TRUE
+           END-IF
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-CHECK-ONE-DIRECTORY - does FILEPATH start with this    *
+      *    table entry's directory prefix?                             *
+      *----------------------------------------------------------------*
+       1000-CHECK-ONE-DIRECTORY.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM
+               (APPROVED-DIR-ENTRY(APPROVED-DIR-IDX)))
+               TO WS-PREFIX-LENGTH
+           IF APPRDIR-FILEPATH(1:WS-PREFIX-LENGTH) =
+              APPROVED-DIR-ENTRY(APPROVED-DIR-IDX)(1:WS-PREFIX-LENGTH)
+               SET WS-FOUND TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-CHECK-SAFE-CHARACTERS - reject shell metacharacters     *
+      *    even when the prefix itself is on the approved list          *
+      *----------------------------------------------------------------*
+       2000-CHECK-SAFE-CHARACTERS.
+           MOVE APPRDIR-FILEPATH TO WS-SCRATCH-PATH
+           INSPECT WS-SCRATCH-PATH CONVERTING WS-VALID-CHARS
+               TO WS-BLANK-CHARS
+           IF WS-SCRATCH-PATH = SPACES
+               SET WS-CHARS-SAFE TO TRUE
+           ELSE
+               SET WS-CHARS-UNSAFE TO TRUE
+           END-IF.
+       2000-EXIT.
+           EXIT.
