@@ -0,0 +1,78 @@
+      *================================================================*
+      *  CLIDVAL1                                                      *
+      *  Validates the shop-standard CLIENT-ID format: two leading      *
+      *  alphabetic region characters, a seven-digit body, and a         *
+      *  trailing modulus-10 check digit computed over the body.         *
+      *  Rejects anything that does not match before the caller ever    *
+      *  uses the value in a SQL predicate or maintenance transaction.   *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, DATABASE SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CLIDVAL1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CLIENT-ID-FIELDS.
+           05  WS-CID-REGION              PIC X(02).
+           05  WS-CID-BODY                PIC 9(07).
+           05  WS-CID-CHECK-DIGIT         PIC 9(01).
+       01  WS-CID-NUMERIC-TEST            PIC X(08).
+       01  WS-COMPUTED-CHECK-DIGIT        PIC 9(01).
+       01  WS-BODY-DIVIDE-QUOTIENT        PIC 9(06) COMP-3.
+       LINKAGE SECTION.
+       COPY "clival.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING CLIVAL-PARMS.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           SET CLIVAL-VALID TO TRUE
+           MOVE SPACES TO CLIVAL-REASON
+           MOVE CLIVAL-CLIENT-ID TO WS-CLIENT-ID-FIELDS
+           MOVE CLIVAL-CLIENT-ID(3:8) TO WS-CID-NUMERIC-TEST
+
+           IF WS-CID-REGION IS NOT ALPHABETIC
+               SET CLIVAL-INVALID TO TRUE
+               MOVE "REGION CODE MUST BE ALPHABETIC" TO CLIVAL-REASON
+               GO TO 0000-EXIT
+           END-IF
+
+           IF WS-CID-NUMERIC-TEST IS NOT NUMERIC
+               SET CLIVAL-INVALID TO TRUE
+               MOVE "ID BODY AND CHECK DIGIT MUST BE NUMERIC"
+                   TO CLIVAL-REASON
+               GO TO 0000-EXIT
+           END-IF
+
+           PERFORM 1000-COMPUTE-CHECK-DIGIT THRU 1000-EXIT
+
+           IF WS-COMPUTED-CHECK-DIGIT NOT = WS-CID-CHECK-DIGIT
+               SET CLIVAL-INVALID TO TRUE
+               MOVE "CHECK DIGIT DOES NOT MATCH" TO CLIVAL-REASON
+           END-IF.
+       0000-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-COMPUTE-CHECK-DIGIT - modulus-10 over the digit body   *
+      *----------------------------------------------------------------*
+       1000-COMPUTE-CHECK-DIGIT.
+           DIVIDE WS-CID-BODY BY 10 GIVING WS-BODY-DIVIDE-QUOTIENT
+               REMAINDER WS-COMPUTED-CHECK-DIGIT.
+       1000-EXIT.
+           EXIT.
