@@ -0,0 +1,137 @@
+      *================================================================*
+      *  PINVALD1                                                      *
+      *  Enforces PIN complexity, expiry, and lockout for the          *
+      *  USERNAME/PIN pair accepted by the command-processing          *
+      *  programs.  Complexity: 8 characters, at least one alpha and   *
+      *  one numeric, not all the same character.  Expiry: rejected    *
+      *  once PINSEC-PIN-EXPIRY-DATE has passed.  Lockout: rejected,    *
+      *  and the account locked, once PINSEC-BAD-PIN-COUNT reaches the  *
+      *  shop standard of 3 consecutive bad PINs.                       *
+      *                                                                *
+      *  Does not open PIN-SECURITY-FILE itself - the caller reads      *
+      *  the PIN-SECURITY-RECORD, passes it here, and rewrites it       *
+      *  afterward so the bad-PIN count and lockout switch persist.     *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, SECURITY ADMINISTRATION GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PINVALD1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-SUBSCRIPT                PIC 9(02) COMP-3 VALUE 0.
+       77  WS-ALPHA-FOUND-SW           PIC X(01) VALUE 'N'.
+           88  WS-ALPHA-FOUND                VALUE 'Y'.
+       77  WS-NUMERIC-FOUND-SW         PIC X(01) VALUE 'N'.
+           88  WS-NUMERIC-FOUND              VALUE 'Y'.
+       77  WS-ALL-SAME-SW              PIC X(01) VALUE 'Y'.
+           88  WS-ALL-SAME-CHAR               VALUE 'Y'.
+       77  WS-ONE-CHAR                 PIC X(01).
+       77  WS-BAD-PIN-LIMIT            PIC 9(02) COMP-3 VALUE 3.
+       LINKAGE SECTION.
+       COPY "pinval.cpy".
+       COPY "pinsec.cpy".
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING PINVAL-PARMS, PIN-SECURITY-RECORD.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           SET PINVAL-ACCEPTED TO TRUE
+           MOVE SPACES TO PINVAL-REASON
+
+           IF PINSEC-LOCKED
+               SET PINVAL-REJECTED TO TRUE
+               MOVE "Account is locked - contact security"
+                   TO PINVAL-REASON
+               GO TO 0000-EXIT
+           END-IF
+
+           PERFORM 1000-CHECK-COMPLEXITY THRU 1000-EXIT
+           IF PINVAL-REJECTED
+               PERFORM 3000-BUMP-BAD-COUNT THRU 3000-EXIT
+               GO TO 0000-EXIT
+           END-IF
+
+           IF PINVAL-TODAY-DATE > PINSEC-PIN-EXPIRY-DATE
+               SET PINVAL-REJECTED TO TRUE
+               MOVE "PIN has expired - change PIN"
+                   TO PINVAL-REASON
+               GO TO 0000-EXIT
+           END-IF
+
+           IF PINVAL-PIN-ENTERED NOT = PINSEC-CURRENT-PIN
+               SET PINVAL-REJECTED TO TRUE
+               MOVE "PIN does not match on file"
+                   TO PINVAL-REASON
+               PERFORM 3000-BUMP-BAD-COUNT THRU 3000-EXIT
+               GO TO 0000-EXIT
+           END-IF
+
+           MOVE 0 TO PINSEC-BAD-PIN-COUNT.
+       0000-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-CHECK-COMPLEXITY                                       *
+      *----------------------------------------------------------------*
+       1000-CHECK-COMPLEXITY.
+           MOVE 'N' TO WS-ALPHA-FOUND-SW
+           MOVE 'N' TO WS-NUMERIC-FOUND-SW
+           MOVE 'Y' TO WS-ALL-SAME-SW
+           MOVE PINVAL-PIN-ENTERED(1:1) TO WS-ONE-CHAR
+
+           PERFORM 1100-CHECK-ONE-CHARACTER THRU 1100-EXIT
+               VARYING WS-SUBSCRIPT FROM 1 BY 1
+               UNTIL WS-SUBSCRIPT > 8
+
+           IF NOT WS-ALPHA-FOUND OR NOT WS-NUMERIC-FOUND
+               SET PINVAL-REJECTED TO TRUE
+               MOVE "PIN must mix letters and digits"
+                   TO PINVAL-REASON
+           ELSE
+               IF WS-ALL-SAME-CHAR
+                   SET PINVAL-REJECTED TO TRUE
+                   MOVE "PIN may not repeat a single character"
+                       TO PINVAL-REASON
+               END-IF
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-CHECK-ONE-CHARACTER.
+           IF PINVAL-PIN-ENTERED(WS-SUBSCRIPT:1) IS ALPHABETIC
+               SET WS-ALPHA-FOUND TO TRUE
+           END-IF
+           IF PINVAL-PIN-ENTERED(WS-SUBSCRIPT:1) IS NUMERIC
+               SET WS-NUMERIC-FOUND TO TRUE
+           END-IF
+           IF PINVAL-PIN-ENTERED(WS-SUBSCRIPT:1) NOT = WS-ONE-CHAR
+               MOVE 'N' TO WS-ALL-SAME-SW
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    3000-BUMP-BAD-COUNT - count the miss, lock out on the       *
+      *    shop-standard third consecutive bad PIN                     *
+      *----------------------------------------------------------------*
+       3000-BUMP-BAD-COUNT.
+           ADD 1 TO PINSEC-BAD-PIN-COUNT
+           IF PINSEC-BAD-PIN-COUNT >= WS-BAD-PIN-LIMIT
+               SET PINSEC-LOCKED TO TRUE
+           END-IF.
+       3000-EXIT.
+           EXIT.
