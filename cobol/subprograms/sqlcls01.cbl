@@ -0,0 +1,137 @@
+      *================================================================*
+      *  SQLCLS01                                                      *
+      *  Classify an SQLCODE against the shop's standard reference      *
+      *  table and hand back its category, severity, a short            *
+      *  description, and whether the condition is worth retrying.      *
+      *                                                                *
+      *  Called by HANDLE-ERR style error paragraphs (ERRHAND1,         *
+      *  SQLITST1) in place of each program inlining its own ad hoc     *
+      *  "IF SQLCODE = ..." checks.  A bounded retry loop belongs in    *
+      *  the caller, driven off SQLCLS-RETRYABLE-SW; this subprogram    *
+      *  only classifies, it does not retry anything itself.            *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, DATABASE SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version - centralized SQLCODE
+      *                   classification and severity reference table.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SQLCLS01.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *----------------------------------------------------------------*
+      *    SQLCODE / SQLSTATE REFERENCE TABLE                          *
+      *----------------------------------------------------------------*
+       01  SQLCODE-REFERENCE-TABLE.
+           05  FILLER PIC X(60) VALUE
+               '-911      DEADLOCK  W Y Deadlock or timeout - rolled'.
+           05  FILLER PIC X(60) VALUE
+               '-913      DEADLOCK  W Y Deadlock or resource unavail'.
+           05  FILLER PIC X(60) VALUE
+               '-30081    CONNLOST  C Y Communication link failure  '.
+           05  FILLER PIC X(60) VALUE
+               '-1224     CONNLOST  C Y Database agent terminated   '.
+           05  FILLER PIC X(60) VALUE
+               '-530      CONSTRNT  W N Foreign key constraint fail '.
+           05  FILLER PIC X(60) VALUE
+               '-803      CONSTRNT  W N Duplicate key / unique index'.
+           05  FILLER PIC X(60) VALUE
+               '-407      CONSTRNT  W N NOT NULL constraint violated'.
+           05  FILLER PIC X(60) VALUE
+               '+100      NOTFOUND  I N No row found / end of cursor'.
+           05  FILLER PIC X(60) VALUE
+               '-204      OTHER     W N Object not found            '.
+           05  FILLER PIC X(60) VALUE
+               '-904      OTHER     C N Resource limit exceeded     '.
+       01  FILLER REDEFINES SQLCODE-REFERENCE-TABLE.
+           05  SQLCODE-REF-ENTRY OCCURS 10 TIMES
+                   INDEXED BY SQLCODE-REF-IDX.
+               10  SQLCODE-REF-CODE        PIC X(10).
+               10  FILLER                  PIC X(01).
+               10  SQLCODE-REF-CATEGORY    PIC X(08).
+               10  FILLER                  PIC X(01).
+               10  SQLCODE-REF-SEVERITY    PIC X(01).
+               10  FILLER                  PIC X(01).
+               10  SQLCODE-REF-RETRY-SW    PIC X(01).
+               10  FILLER                  PIC X(01).
+               10  SQLCODE-REF-DESC        PIC X(36).
+       77  WS-SQLCODE-EDIT                 PIC +(9)9.
+       77  WS-SUBSCRIPT                    PIC 9(02) COMP-3.
+       77  WS-FOUND-SW                     PIC X(01) VALUE 'N'.
+           88  WS-FOUND                          VALUE 'Y'.
+       LINKAGE SECTION.
+       COPY "sqlcls.cpy" REPLACING SQLCLS-PARMS BY LK-SQLCLS-PARMS.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-SQLCLS-PARMS.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-LOOKUP-SQLCODE THRU 1000-EXIT
+           IF NOT WS-FOUND
+               PERFORM 2000-DEFAULT-CLASSIFY THRU 2000-EXIT
+           END-IF
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-LOOKUP-SQLCODE - scan the reference table for a match  *
+      *----------------------------------------------------------------*
+       1000-LOOKUP-SQLCODE.
+           MOVE SQLCLS-SQLCODE TO WS-SQLCODE-EDIT
+           MOVE 'N' TO WS-FOUND-SW
+           SET SQLCODE-REF-IDX TO 1
+           PERFORM 1100-SCAN-ONE-ENTRY THRU 1100-EXIT
+               VARYING SQLCODE-REF-IDX FROM 1 BY 1
+               UNTIL SQLCODE-REF-IDX > 10
+                  OR WS-FOUND
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-SCAN-ONE-ENTRY.
+           IF FUNCTION TRIM(SQLCODE-REF-CODE(SQLCODE-REF-IDX)) =
+              FUNCTION TRIM(WS-SQLCODE-EDIT)
+               SET WS-FOUND TO TRUE
+               MOVE SQLCODE-REF-CATEGORY(SQLCODE-REF-IDX)
+                   TO SQLCLS-CATEGORY
+               MOVE SQLCODE-REF-SEVERITY(SQLCODE-REF-IDX)
+                   TO SQLCLS-SEVERITY
+               MOVE SQLCODE-REF-RETRY-SW(SQLCODE-REF-IDX)
+                   TO SQLCLS-RETRYABLE-SW
+               MOVE SQLCODE-REF-DESC(SQLCODE-REF-IDX)
+                   TO SQLCLS-DESCRIPTION
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-DEFAULT-CLASSIFY - unlisted SQLCODE falls here         *
+      *----------------------------------------------------------------*
+       2000-DEFAULT-CLASSIFY.
+           IF SQLCLS-SQLCODE = 0
+               SET SQLCLS-OTHER TO TRUE
+               SET SQLCLS-SEV-INFO TO TRUE
+               SET SQLCLS-NOT-RETRYABLE TO TRUE
+               MOVE 'Successful completion' TO
+                   SQLCLS-DESCRIPTION
+           ELSE
+               SET SQLCLS-OTHER TO TRUE
+               SET SQLCLS-SEV-WARNING TO TRUE
+               SET SQLCLS-NOT-RETRYABLE TO TRUE
+               MOVE 'Unlisted SQLCODE - see DBA' TO
+                   SQLCLS-DESCRIPTION
+           END-IF.
+       2000-EXIT.
+           EXIT.
