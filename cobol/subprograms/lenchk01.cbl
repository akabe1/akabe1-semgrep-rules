@@ -0,0 +1,55 @@
+      *================================================================*
+      *  LENCHK01                                                      *
+      *  Shared truncation guard for ACCEPT-then-MOVE patterns.         *
+      *  Compares the length of a field just accepted against the      *
+      *  length of the shorter field it is about to be moved into,     *
+      *  and hands back a clear "N characters dropped" indication       *
+      *  instead of leaving each program to inline (or skip) the       *
+      *  comparison itself.                                            *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2026-08-09.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2026-08-09 JHM   Original version.
+      *================================================================*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LENCHK01.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  WS-DROPPED-EDIT              PIC ZZZ9.
+       LINKAGE SECTION.
+       COPY "lenchk.cpy" REPLACING LENCHK-PARMS BY LK-LENCHK-PARMS.
+      *----------------------------------------------------------------*
+       PROCEDURE DIVISION USING LK-LENCHK-PARMS.
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           IF LENCHK-SOURCE-LENGTH > LENCHK-TARGET-LENGTH
+               SET LENCHK-TRUNCATED TO TRUE
+               COMPUTE LENCHK-CHARS-DROPPED =
+                   LENCHK-SOURCE-LENGTH - LENCHK-TARGET-LENGTH
+               MOVE LENCHK-CHARS-DROPPED TO WS-DROPPED-EDIT
+               STRING "Input truncated, " DELIMITED BY SIZE
+                      WS-DROPPED-EDIT DELIMITED BY SIZE
+                      " characters dropped" DELIMITED BY SIZE
+                      INTO LENCHK-MESSAGE
+           ELSE
+               SET LENCHK-NOT-TRUNCATED TO TRUE
+               MOVE ZERO TO LENCHK-CHARS-DROPPED
+               MOVE "Input within limit, no truncation"
+                   TO LENCHK-MESSAGE
+           END-IF
+           GOBACK.
