@@ -1,78 +1,204 @@
+      *================================================================*
+      *  BOFTEST1                                                      *
+      *  Customer file access and field-move safety checks.  Keeps     *
+      *  the original buffer-overflow / safe-move examples used to     *
+      *  train new programmers on ACCEPT-then-MOVE truncation risk,    *
+      *  now driven through the shared CUSTOMER-RECORD layout and      *
+      *  the LENCHK01 truncation guard instead of ad hoc length math.  *
+      *------------------------------------------------------------------
+      *  AUTHOR.     J H MERCER, APPLICATIONS SUPPORT GROUP.
+      *  INSTALLATION. DATA CENTER 2.
+      *  DATE-WRITTEN.  2024-01-10.
+      *  DATE-COMPILED.
+      *------------------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  DATE       INIT  DESCRIPTION
+      *  2024-01-10 RPK   Original version.
+      *  2026-08-09 JHM   CUSTOMER-RECORD broken out into a shared
+      *                   copybook (CUSTREC); CUSTOMER-FILE converted
+      *                   from LINE SEQUENTIAL to INDEXED keyed on
+      *                   CUST-ID so interactive lookups don't have to
+      *                   scan the whole file.  ACCEPT-then-MOVE checks
+      *                   now call the shared LENCHK01 truncation
+      *                   guard.  STOP RUN replaced with GOBACK and an
+      *                   end-of-job cleanup paragraph.
+      *================================================================*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SEMGREP-TEST-COBOL.
+       PROGRAM-ID. BOFTEST1.
+       AUTHOR. J H MERCER.
+       INSTALLATION. DATA CENTER 2.
+       DATE-WRITTEN. 2024-01-10.
+       DATE-COMPILED.
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION
-       SOURCE-COMPUTER. IBM-370
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTOMER-FILE ASSIGN TO CUSTOMER-FILE-NAME
-               ORGANIZATION IS LINE SEQUENTIAL
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
                FILE STATUS IS FILE-STATUS.
-
+      *----------------------------------------------------------------*
        DATA DIVISION.
        FILE SECTION.
-       FD CUSTOMER-FILE.
-       01 CUSTOMER-RECORD PIC X(80).
-
-
+       FD  CUSTOMER-FILE.
+           COPY "custrec.cpy".
+      *----------------------------------------------------------------*
        WORKING-STORAGE SECTION.
-       77 DATA-PTR             USAGE POINTER.
-       77 LONG-INPUT           PIC X(20).
-       77 SHORT-FIELD          PIC X(05).
-       77 INPUT-USER           PIC X(20).
-       77 INPUT-PASS           PIC X(20).
-       77 TINY                 PIC X(20) BASED.
-       77 BIG                  PIC X(50).
-       77 SOURCE-FIELD         PIC X(20).
-       77 DEST-FIELD           PIC X(10).
-       77 MAX-LEN              PIC 9 VALUE 10.
-       77 RETURN-CODE          PIC S9(4) COMP.
-
+       77  DATA-PTR                    USAGE POINTER.
+       77  LONG-INPUT                  PIC X(20).
+       77  SHORT-FIELD                 PIC X(05) BASED.
+       77  INPUT-USER                  PIC X(20).
+       77  INPUT-PASS                  PIC X(20).
+       77  TINY                        PIC X(20) BASED.
+       77  BIG                         PIC X(50).
+       77  SOURCE-FIELD                PIC X(20).
+       77  DEST-FIELD                  PIC X(10).
+       77  MAX-LEN                     PIC 9 VALUE 10.
+       77  FILE-STATUS                 PIC X(02).
+           88  FILE-STATUS-OK                 VALUE '00'.
+           88  FILE-STATUS-NOT-FOUND          VALUE '23'.
+           88  FILE-STATUS-DUPLICATE          VALUE '22'.
+       77  WS-FILE-OPEN-SW             PIC X(01) VALUE 'N'.
+           88  WS-CUSTOMER-FILE-OPEN         VALUE 'Y'.
+       77  WS-LOOKUP-ID                PIC X(06).
+       COPY "lenchk.cpy" REPLACING LENCHK-PARMS BY WS-LENCHK-PARMS.
+       COPY "retcode.cpy".
+      *----------------------------------------------------------------*
        PROCEDURE DIVISION.
-       
+      *----------------------------------------------------------------*
+      *    0000-MAINLINE                                               *
+      *----------------------------------------------------------------*
+       0000-MAINLINE.
+           MOVE RC-CLEAN TO RETURN-CODE
+           PERFORM 1000-BUFFER-OVERFLOW-EXAMPLES THRU 1000-EXIT
+           PERFORM 2000-CUSTOMER-LOOKUP-EXAMPLES THRU 2000-EXIT
+           PERFORM 9000-END-OF-JOB THRU 9000-EXIT
+           GOBACK.
+      *----------------------------------------------------------------*
+      *    1000-BUFFER-OVERFLOW-EXAMPLES                               *
+      *    Kept as a training set of unsafe vs. safe ACCEPT-then-MOVE  *
+      *    patterns; the safe ones now go through LENCHK01 rather      *
+      *    than repeating the length comparison inline.                *
+      *----------------------------------------------------------------*
+       1000-BUFFER-OVERFLOW-EXAMPLES.
+           DISPLAY "Enter a long string (max 20 chars): "
+      *--- unsafe: raw pointer move, no length check ---
+           ACCEPT LONG-INPUT
+           ALLOCATE 10 CHARACTERS INITIALIZED RETURNING DATA-PTR
+           SET ADDRESS OF SHORT-FIELD TO DATA-PTR
+           MOVE LONG-INPUT TO SHORT-FIELD
 
-* --- Buffer Overflow ---
+           DISPLAY "Enter a long string (max 05 chars): "
+           ACCEPT LONG-INPUT
+           MOVE FUNCTION LENGTH(LONG-INPUT) TO LENCHK-SOURCE-LENGTH
+           MOVE FUNCTION LENGTH(SHORT-FIELD) TO LENCHK-TARGET-LENGTH
+           CALL "LENCHK01" USING WS-LENCHK-PARMS
+           IF LENCHK-TRUNCATED
+               DISPLAY LENCHK-MESSAGE
+           ELSE
+               MOVE LONG-INPUT TO SHORT-FIELD
+           END-IF
 
-       DISPLAY "Enter a long string (max 20 chars): ".
-       * --- ruleid : vuln bof ---
-       ACCEPT LONG-INPUT.   
-       ALLOCATE 10 CHARACTERS INITIALIZED RETURNING DATA-PTR
-       SET ADDRESS OF SHORT-FIELD TO DATA-PTR                           
-       MOVE LONG-INPUT TO SHORT-FIELD. 
-       
+           DISPLAY "Enter a long string (max 50 chars): "
+           ACCEPT BIG
+           ALLOCATE TINY INITIALIZED
+           MOVE FUNCTION LENGTH(BIG) TO LENCHK-SOURCE-LENGTH
+           MOVE FUNCTION LENGTH(TINY) TO LENCHK-TARGET-LENGTH
+           CALL "LENCHK01" USING WS-LENCHK-PARMS
+           IF LENCHK-TRUNCATED
+               DISPLAY LENCHK-MESSAGE
+           ELSE
+               MOVE BIG TO TINY
+           END-IF
 
-       DISPLAY "Enter a long string (max 20 chars): ".
-       * --- ruleid : ok bof ---
-       ACCEPT LONG-INPUT.                              
-       MOVE LONG-INPUT TO SHORT-FIELD.                   
+           MOVE "ABCDEFGHIJKLMNOPQRST" TO SOURCE-FIELD
+           IF FUNCTION LENGTH(SOURCE-FIELD) <= MAX-LEN
+               MOVE SOURCE-FIELD(1:MAX-LEN) TO DEST-FIELD
+           ELSE
+               DISPLAY "Error: input too big"
+           END-IF
 
+           DISPLAY "Enter a long string (max 100 chars): "
+           ACCEPT LONG-INPUT
+           MOVE FUNCTION LENGTH(LONG-INPUT) TO LENCHK-SOURCE-LENGTH
+           MOVE FUNCTION LENGTH(SHORT-FIELD) TO LENCHK-TARGET-LENGTH
+           CALL "LENCHK01" USING WS-LENCHK-PARMS
+           IF LENCHK-NOT-TRUNCATED
+               MOVE LONG-INPUT TO SHORT-FIELD
+           END-IF
+           .
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    2000-CUSTOMER-LOOKUP-EXAMPLES - exercise the not-found and  *
+      *    duplicate-key lookup/add paths CUSTOMER-FILE's keyed        *
+      *    access was converted to INDEXED for; a plain READ/WRITE     *
+      *    against the key never otherwise touches                     *
+      *    FILE-STATUS-NOT-FOUND or FILE-STATUS-DUPLICATE.              *
+      *----------------------------------------------------------------*
+       2000-CUSTOMER-LOOKUP-EXAMPLES.
+           OPEN I-O CUSTOMER-FILE
+           IF FILE-STATUS-OK
+               SET WS-CUSTOMER-FILE-OPEN TO TRUE
+           ELSE
+               DISPLAY "BOFTEST1: CUSTOMER-FILE OPEN FAILED, STATUS "
+                       FILE-STATUS
+               MOVE RC-ABEND-WORTHY TO RETURN-CODE
+               GO TO 2000-EXIT
+           END-IF
 
-       DISPLAY "Enter a long string (max 50 chars): ".
-       * --- ruleid : ok bof ---
-       ACCEPT BIG.                              
-       MOVE BIG TO TINY. 
-       
-       
-       DISPLAY "Enter a long string (max 50 chars): ".
-       * --- ruleid : vuln bof ---
-       ACCEPT BIG.
-       ALLOCATE TINY INITIALIZED                              
-       MOVE BIG TO TINY.    
-       
-       
-       * --- ruleid : ok bof ---
-       MOVE "ABCDEFGHIJKLMNOPQRST" TO SOURCE-FIELD
-       IF FUNCTION LENGTH(SOURCE-FIELD) <= MAX-LEN
-           MOVE SOURCE-FIELD(1:MAX-LEN) TO DEST-FIELD
-       ELSE
-           DISPLAY "Error: input too big"
-       END-IF
-       
-       
-       DISPLAY "Enter a long string (max 100 chars): ".
-       * --- ruleid : ok bof ---
-       ACCEPT LONG-INPUT
-       IF FUNCTION LENGTH(LONG-INPUT) <= LENGTH OF SHORT-FIELD
-       MOVE LONG-INPUT TO SHORT-FIELD.
+           DISPLAY "Enter customer id to look up (6 chars): "
+           ACCEPT WS-LOOKUP-ID
+           MOVE WS-LOOKUP-ID TO CUST-ID
+           READ CUSTOMER-FILE
+               INVALID KEY CONTINUE
+           END-READ
+           IF FILE-STATUS-NOT-FOUND
+               DISPLAY "BOFTEST1: CUSTOMER " WS-LOOKUP-ID
+                       " NOT ON FILE, STATUS " FILE-STATUS
+           ELSE
+               IF FILE-STATUS-OK
+                   DISPLAY "BOFTEST1: CUSTOMER FOUND - " CUST-NAME
+               ELSE
+                   DISPLAY "BOFTEST1: CUSTOMER-FILE READ FAILED "
+                           FILE-STATUS
+               END-IF
+           END-IF
 
-       STOP RUN.
+           DISPLAY "Enter a new customer id to add (6 chars): "
+           ACCEPT WS-LOOKUP-ID
+           MOVE WS-LOOKUP-ID TO CUST-ID
+           MOVE SPACES TO CUST-NAME
+           MOVE SPACES TO CUST-ADDRESS
+           MOVE 0 TO CUST-BALANCE
+           SET CUST-ACTIVE TO TRUE
+           WRITE CUSTOMER-RECORD
+               INVALID KEY CONTINUE
+           END-WRITE
+           IF FILE-STATUS-DUPLICATE
+               DISPLAY "BOFTEST1: CUSTOMER " WS-LOOKUP-ID
+                       " ALREADY ON FILE, STATUS " FILE-STATUS
+           ELSE
+               IF FILE-STATUS-OK
+                   DISPLAY "BOFTEST1: CUSTOMER " WS-LOOKUP-ID " ADDED"
+               ELSE
+                   DISPLAY "BOFTEST1: CUSTOMER-FILE WRITE FAILED "
+                           FILE-STATUS
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *    9000-END-OF-JOB - close whatever this program opened and    *
+      *    set a final RETURN-CODE for the JCL step.                   *
+      *----------------------------------------------------------------*
+       9000-END-OF-JOB.
+           IF WS-CUSTOMER-FILE-OPEN
+               CLOSE CUSTOMER-FILE
+               MOVE 'N' TO WS-FILE-OPEN-SW
+           END-IF.
+       9000-EXIT.
+           EXIT.
